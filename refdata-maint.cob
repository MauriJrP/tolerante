@@ -0,0 +1,335 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. refdata-maint.
+author. Mauricio Rodriguez.
+date-written. 08/09/2026.
+*> Small maintenance screen for the two reference tables that used to
+*> be hardcoded literals in other programs: the Gender code list
+*> (4-UserInput.cob) and the age-bracket table (5-Conditionals.cob).
+*> Both tables are kept as small line-sequential files, loaded into
+*> memory here (and by the consuming programs) and rewritten in full
+*> on every update, the same pattern the rest of this system uses in
+*> place of indexed file access.
+*>
+*> Modification history
+*> 2026-08-09 MRP  Validate and re-prompt the new age-bracket low/high
+*>                 entries instead of moving whatever landed in the
+*>                 ACCEPT straight into the numeric bracket fields.
+*> 2026-08-09 MRP  Widened the low/high staging fields by a digit and
+*>                 reject outright when that extra leading position is
+*>                 non-blank, instead of relying on JUSTIFIED RIGHT to
+*>                 quietly truncate an overlong entry (9999 was passing
+*>                 validation as 999). Reject a low greater than high
+*>                 instead of applying or appending an inverted range,
+*>                 and refuse to add a new bracket whose range overlaps
+*>                 an existing one, since the lookup used elsewhere
+*>                 always matches the first bracket in table order and
+*>                 an overlapping addition could never be selected.
+*>                 Gender-code and age-bracket tables now use the same
+*>                 OCCURS ... DEPENDING ON pattern as the programs that
+*>                 consume these reference files.
+
+environment division.
+input-output section.
+file-control.
+    select GENDER-CODE-FILE assign to "GENDERCODES"
+        organization is line sequential
+        file status is WS-GENDER-STATUS.
+    select AGE-BRACKET-FILE assign to "AGEBRACKETS"
+        organization is line sequential
+        file status is WS-BRACKET-STATUS.
+
+data division.
+file section.
+fd  GENDER-CODE-FILE.
+    copy "gender-code-rec.cpy".
+
+fd  AGE-BRACKET-FILE.
+    copy "age-bracket-rec.cpy".
+
+working-storage section.
+01 ws-opt                     pic 9(1) value 1.
+   88 ws-opt-1 value 1.
+   88 ws-opt-2 value 2.
+   88 ws-opt-3 value 3.
+   88 ws-opt-4 value 4.
+   88 ws-opt-5 value 5.
+   88 ws-opt-6 value 6.
+
+01 WS-GENDER-STATUS           pic x(02) value spaces.
+01 WS-BRACKET-STATUS          pic x(02) value spaces.
+01 WS-EOF-FLAG                pic x(01) value "N".
+   88 WS-EOF                  value "Y".
+
+01 WS-MAX-GENDER-CODES        pic 9(02) value 20.
+01 WS-GENDER-CODE-COUNT       pic 9(02) value 0.
+01 WS-GENDER-CODE-TABLE.
+   05 WS-GENDER-CODE-ENTRY occurs 1 to 20 times
+      depending on WS-GENDER-CODE-COUNT indexed by WS-GC-IDX
+      pic x(06).
+
+01 WS-MAX-AGE-BRACKETS        pic 9(02) value 20.
+01 WS-AGE-BRACKET-COUNT       pic 9(02) value 0.
+01 WS-AGE-BRACKET-TABLE.
+   05 WS-AGE-BRACKET-ENTRY occurs 1 to 20 times
+      depending on WS-AGE-BRACKET-COUNT indexed by WS-AB-IDX.
+      10 WS-AB-LOW            pic 9(03).
+      10 WS-AB-HIGH           pic 9(03).
+      10 WS-AB-LABEL          pic x(10).
+
+01 WS-NEW-GENDER-CODE         pic x(06) value spaces.
+01 WS-SEARCH-LABEL            pic x(10) value spaces.
+01 WS-NEW-LOW                 pic x(04) justified right value spaces.
+01 WS-NEW-HIGH                pic x(04) justified right value spaces.
+01 WS-NEW-LOW-NUM             pic 9(03) value 0.
+01 WS-NEW-HIGH-NUM            pic 9(03) value 0.
+01 WS-LOW-VALID-FLAG          pic x(01) value "N".
+   88 WS-LOW-VALID            value "Y".
+01 WS-HIGH-VALID-FLAG         pic x(01) value "N".
+   88 WS-HIGH-VALID           value "Y".
+01 WS-BRACKET-FOUND-FLAG      pic x(01) value "N".
+   88 WS-BRACKET-FOUND        value "Y".
+01 WS-OVERLAP-FOUND-FLAG      pic x(01) value "N".
+   88 WS-OVERLAP-FOUND        value "Y".
+
+procedure division.
+
+0000-MAIN.
+    perform 0100-LOAD-GENDER-CODES.
+    perform 0200-LOAD-AGE-BRACKETS.
+    perform 0900-MENU until ws-opt-6.
+    stop run.
+
+0100-LOAD-GENDER-CODES.
+    move 0 to WS-GENDER-CODE-COUNT.
+    open input GENDER-CODE-FILE.
+    if WS-GENDER-STATUS = "35"
+        perform 0110-SEED-DEFAULT-GENDER-CODES
+    else
+        move "N" to WS-EOF-FLAG
+        read GENDER-CODE-FILE
+            at end set WS-EOF to true
+        end-read
+        perform 0120-LOAD-ONE-GENDER-CODE until WS-EOF
+        close GENDER-CODE-FILE
+    end-if.
+
+0110-SEED-DEFAULT-GENDER-CODES.
+    move 3 to WS-GENDER-CODE-COUNT.
+    move "M     " to WS-GENDER-CODE-ENTRY(1).
+    move "F     " to WS-GENDER-CODE-ENTRY(2).
+    move "OTHER " to WS-GENDER-CODE-ENTRY(3).
+
+0120-LOAD-ONE-GENDER-CODE.
+    if WS-GENDER-CODE-COUNT < WS-MAX-GENDER-CODES
+        add 1 to WS-GENDER-CODE-COUNT
+        set WS-GC-IDX to WS-GENDER-CODE-COUNT
+        move GENDER-CODE-VALUE to WS-GENDER-CODE-ENTRY(WS-GC-IDX)
+    end-if.
+    read GENDER-CODE-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0200-LOAD-AGE-BRACKETS.
+    move 0 to WS-AGE-BRACKET-COUNT.
+    open input AGE-BRACKET-FILE.
+    if WS-BRACKET-STATUS = "35"
+        perform 0210-SEED-DEFAULT-AGE-BRACKETS
+    else
+        move "N" to WS-EOF-FLAG
+        read AGE-BRACKET-FILE
+            at end set WS-EOF to true
+        end-read
+        perform 0220-LOAD-ONE-AGE-BRACKET until WS-EOF
+        close AGE-BRACKET-FILE
+    end-if.
+
+0210-SEED-DEFAULT-AGE-BRACKETS.
+    move 3 to WS-AGE-BRACKET-COUNT.
+    move 0 to WS-AB-LOW(1).
+    move 17 to WS-AB-HIGH(1).
+    move "MINOR     " to WS-AB-LABEL(1).
+    move 18 to WS-AB-LOW(2).
+    move 64 to WS-AB-HIGH(2).
+    move "ADULT     " to WS-AB-LABEL(2).
+    move 65 to WS-AB-LOW(3).
+    move 120 to WS-AB-HIGH(3).
+    move "SENIOR    " to WS-AB-LABEL(3).
+
+0220-LOAD-ONE-AGE-BRACKET.
+    if WS-AGE-BRACKET-COUNT < WS-MAX-AGE-BRACKETS
+        add 1 to WS-AGE-BRACKET-COUNT
+        set WS-AB-IDX to WS-AGE-BRACKET-COUNT
+        move AGE-BRACKET-REC-LOW to WS-AB-LOW(WS-AB-IDX)
+        move AGE-BRACKET-REC-HIGH to WS-AB-HIGH(WS-AB-IDX)
+        move AGE-BRACKET-REC-LABEL to WS-AB-LABEL(WS-AB-IDX)
+    end-if.
+    read AGE-BRACKET-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0900-MENU.
+    display "1) Ver codigos de genero"
+    display "2) Agregar codigo de genero"
+    display "3) Ver rangos de edad"
+    display "4) Agregar o actualizar un rango de edad"
+    display "5) Guardar cambios"
+    display "6) Salir"
+    accept ws-opt
+    evaluate true
+        when ws-opt-1
+            perform 0910-VIEW-GENDER-CODES
+        when ws-opt-2
+            perform 0920-ADD-GENDER-CODE
+        when ws-opt-3
+            perform 0930-VIEW-AGE-BRACKETS
+        when ws-opt-4
+            perform 0940-UPDATE-AGE-BRACKET
+        when ws-opt-5
+            perform 0950-SAVE-GENDER-CODES
+            perform 0960-SAVE-AGE-BRACKETS
+            display "Cambios guardados."
+        when ws-opt-6
+            display "Saliendo..."
+        when other
+            display "Opcion invalida"
+    end-evaluate.
+
+0910-VIEW-GENDER-CODES.
+    perform 0911-DISPLAY-ONE-GENDER-CODE
+        varying WS-GC-IDX from 1 by 1
+        until WS-GC-IDX > WS-GENDER-CODE-COUNT.
+
+0911-DISPLAY-ONE-GENDER-CODE.
+    display "CODIGO: " WS-GENDER-CODE-ENTRY(WS-GC-IDX).
+
+0920-ADD-GENDER-CODE.
+    if WS-GENDER-CODE-COUNT >= WS-MAX-GENDER-CODES
+        display "Tabla de codigos de genero llena."
+    else
+        display "Nuevo codigo de genero: " with no advancing
+        accept WS-NEW-GENDER-CODE
+        add 1 to WS-GENDER-CODE-COUNT
+        set WS-GC-IDX to WS-GENDER-CODE-COUNT
+        move WS-NEW-GENDER-CODE to WS-GENDER-CODE-ENTRY(WS-GC-IDX)
+    end-if.
+
+0930-VIEW-AGE-BRACKETS.
+    perform 0931-DISPLAY-ONE-AGE-BRACKET
+        varying WS-AB-IDX from 1 by 1
+        until WS-AB-IDX > WS-AGE-BRACKET-COUNT.
+
+0931-DISPLAY-ONE-AGE-BRACKET.
+    display "RANGO: " WS-AB-LOW(WS-AB-IDX) "-" WS-AB-HIGH(WS-AB-IDX)
+        " ETIQUETA: " WS-AB-LABEL(WS-AB-IDX).
+
+0940-UPDATE-AGE-BRACKET.
+    display "Etiqueta a agregar o actualizar: " with no advancing
+    accept WS-SEARCH-LABEL
+    move "N" to WS-LOW-VALID-FLAG
+    perform 0941-VALIDATE-NEW-LOW until WS-LOW-VALID
+    move "N" to WS-HIGH-VALID-FLAG
+    perform 0942-VALIDATE-NEW-HIGH until WS-HIGH-VALID
+    if WS-NEW-LOW-NUM > WS-NEW-HIGH-NUM
+        display "Rango invalido: la edad minima no puede ser mayor que la maxima."
+    else
+        move "N" to WS-BRACKET-FOUND-FLAG
+        set WS-AB-IDX to 1
+        search WS-AGE-BRACKET-ENTRY
+            at end
+                continue
+            when WS-AB-LABEL(WS-AB-IDX) = WS-SEARCH-LABEL
+                move "Y" to WS-BRACKET-FOUND-FLAG
+        end-search
+        if WS-BRACKET-FOUND
+            move WS-NEW-LOW-NUM to WS-AB-LOW(WS-AB-IDX)
+            move WS-NEW-HIGH-NUM to WS-AB-HIGH(WS-AB-IDX)
+            display "Rango actualizado."
+        else
+            if WS-AGE-BRACKET-COUNT >= WS-MAX-AGE-BRACKETS
+                display "Tabla de rangos de edad llena."
+            else
+                perform 0943-CHECK-OVERLAP
+                if WS-OVERLAP-FOUND
+                    display "Rango no agregado: se superpone con un rango existente."
+                else
+                    add 1 to WS-AGE-BRACKET-COUNT
+                    set WS-AB-IDX to WS-AGE-BRACKET-COUNT
+                    move WS-NEW-LOW-NUM to WS-AB-LOW(WS-AB-IDX)
+                    move WS-NEW-HIGH-NUM to WS-AB-HIGH(WS-AB-IDX)
+                    move WS-SEARCH-LABEL to WS-AB-LABEL(WS-AB-IDX)
+                    display "Rango agregado."
+                end-if
+            end-if
+        end-if
+    end-if.
+
+0941-VALIDATE-NEW-LOW.
+    move spaces to WS-NEW-LOW
+    display "Edad minima: " with no advancing
+    accept WS-NEW-LOW
+    if WS-NEW-LOW(1:1) not = space
+        display "Edad invalida - demasiados digitos, intente de nuevo"
+    else
+        inspect WS-NEW-LOW replacing leading space by "0"
+        if WS-NEW-LOW is not numeric
+            display "Edad invalida - solo digitos, intente de nuevo"
+        else
+            move WS-NEW-LOW to WS-NEW-LOW-NUM
+            set WS-LOW-VALID to true
+        end-if
+    end-if.
+
+0942-VALIDATE-NEW-HIGH.
+    move spaces to WS-NEW-HIGH
+    display "Edad maxima: " with no advancing
+    accept WS-NEW-HIGH
+    if WS-NEW-HIGH(1:1) not = space
+        display "Edad invalida - demasiados digitos, intente de nuevo"
+    else
+        inspect WS-NEW-HIGH replacing leading space by "0"
+        if WS-NEW-HIGH is not numeric
+            display "Edad invalida - solo digitos, intente de nuevo"
+        else
+            move WS-NEW-HIGH to WS-NEW-HIGH-NUM
+            set WS-HIGH-VALID to true
+        end-if
+    end-if.
+
+0943-CHECK-OVERLAP.
+    move "N" to WS-OVERLAP-FOUND-FLAG.
+    perform 0944-CHECK-ONE-OVERLAP
+        varying WS-AB-IDX from 1 by 1
+        until WS-AB-IDX > WS-AGE-BRACKET-COUNT.
+
+0944-CHECK-ONE-OVERLAP.
+    if WS-NEW-LOW-NUM <= WS-AB-HIGH(WS-AB-IDX)
+       and WS-NEW-HIGH-NUM >= WS-AB-LOW(WS-AB-IDX)
+        set WS-OVERLAP-FOUND to true
+    end-if.
+
+0950-SAVE-GENDER-CODES.
+    open output GENDER-CODE-FILE.
+    perform 0951-WRITE-ONE-GENDER-CODE
+        varying WS-GC-IDX from 1 by 1
+        until WS-GC-IDX > WS-GENDER-CODE-COUNT.
+    close GENDER-CODE-FILE.
+
+0951-WRITE-ONE-GENDER-CODE.
+    move WS-GENDER-CODE-ENTRY(WS-GC-IDX) to GENDER-CODE-VALUE.
+    write GENDER-CODE-RECORD.
+
+0960-SAVE-AGE-BRACKETS.
+    open output AGE-BRACKET-FILE.
+    perform 0961-WRITE-ONE-AGE-BRACKET
+        varying WS-AB-IDX from 1 by 1
+        until WS-AB-IDX > WS-AGE-BRACKET-COUNT.
+    close AGE-BRACKET-FILE.
+
+0961-WRITE-ONE-AGE-BRACKET.
+    move WS-AB-LOW(WS-AB-IDX) to AGE-BRACKET-REC-LOW.
+    move WS-AB-HIGH(WS-AB-IDX) to AGE-BRACKET-REC-HIGH.
+    move WS-AB-LABEL(WS-AB-IDX) to AGE-BRACKET-REC-LABEL.
+    write AGE-BRACKET-RECORD.
+
+end program refdata-maint.
