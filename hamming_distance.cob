@@ -2,33 +2,65 @@
       * exercism.io
       * COBOL Track Exercise: hamming
       * Contributed: Anthony J. Borla (ajborla@bigpond.com)
+      *
+      * Modification history
+      * 2026-08-09 MRP  Reworked as a callable subprogram (LINKAGE SECTION
+      *                 added) so hamming.cob and the batch drivers can
+      *                 CALL "HAMMING" instead of re-keying the compare.
+      * 2026-08-09 MRP  Widened strands from 32 to 120 bases - lab feeds
+      *                 are running longer than the old fixed limit.
+      * 2026-08-09 MRP  Widened WS-HAMMING to 4 digits and added an
+      *                 overflow guard (WS-HAMMING-OVERFLOW) instead of
+      *                 silently wrapping on a very high distance.
+      * 2026-08-09 MRP  Now also returns the list of mismatching index
+      *                 positions (WS-MISMATCH-POSITIONS), not just the
+      *                 total count, so callers can report the detail.
+      * 2026-08-09 MRP  Added a base-composition check ahead of the
+      *                 compare loop - a stray digit, space, or
+      *                 lowercase letter now raises its own WS-ERROR
+      *                 instead of silently counting as a mismatch.
       * ----------------------------------------------------------------------
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HAMMING.
        DATA DIVISION.
       *
        WORKING-STORAGE SECTION.
-       01 WS-DNA-1                PIC X(32) VALUE SPACES.
+       01 WS-SCRATCHPAD.
+          05 WS-DNA-1-LENGTH      PIC 9(03).
+          05 WS-DNA-2-LENGTH      PIC 9(03).
+          05 WS-DNA-IDX           PIC 9(03).
+          05 WS-HAMMING-RAW       PIC 9(08).
+          05 WS-HAMMING-MAX       PIC 9(08) VALUE 9999.
+      *
+       LINKAGE SECTION.
+       01 WS-DNA-1                PIC X(120).
        01 WS-DNA-1-TABLE          REDEFINES WS-DNA-1.
           05 WS-DNA-1-VALUE       PIC X(01)
-                                  OCCURS 32 TIMES.
+                                  OCCURS 120 TIMES.
       *
-       01 WS-DNA-2                PIC X(32) VALUE SPACES.
+       01 WS-DNA-2                PIC X(120).
        01 WS-DNA-2-TABLE          REDEFINES WS-DNA-2.
           05 WS-DNA-2-VALUE       PIC X(01)
-                                  OCCURS 32 TIMES.
+                                  OCCURS 120 TIMES.
       *
-       01 WS-HAMMING              PIC 9(02) VALUE ZEROES.
-       01 WS-ERROR                PIC X(31) VALUE SPACES.
+       01 WS-HAMMING              PIC 9(04).
+       01 WS-ERROR                PIC X(31).
+       01 WS-HAMMING-OVERFLOW     PIC X(01).
+          88 WS-HAMMING-OVERFLOW-YES  VALUE "Y".
+          88 WS-HAMMING-OVERFLOW-NO   VALUE "N".
       *
-       01 WS-SCRATCHPAD.
-          05 WS-DNA-1-LENGTH      PIC 9(02).
-          05 WS-DNA-2-LENGTH      PIC 9(02).
-          05 WS-DNA-IDX           PIC 9(02).
+       COPY "mismatch-positions.cpy".
       *
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING WS-DNA-1, WS-DNA-2, WS-HAMMING,
+                                 WS-ERROR, WS-HAMMING-OVERFLOW,
+                                 WS-MISMATCH-POSITIONS.
       *
        HAMMING.
+           MOVE ZEROES TO WS-HAMMING
+           MOVE SPACES TO WS-ERROR
+           SET WS-HAMMING-OVERFLOW-NO TO TRUE
+           MOVE ZEROES TO WS-MISMATCH-POSITIONS
+      *
            COMPUTE WS-DNA-1-LENGTH =
              FUNCTION LENGTH(FUNCTION TRIM(WS-DNA-1))
       *
@@ -37,22 +69,48 @@
       *
            IF WS-DNA-1-LENGTH <> WS-DNA-2-LENGTH THEN
              MOVE 'Strands must be of equal length' TO WS-ERROR
-             EXIT PARAGRAPH
+             GOBACK
            END-IF
       *
            IF WS-DNA-1-LENGTH < 1 THEN
              MOVE ZEROES TO WS-HAMMING
-             EXIT PARAGRAPH
+             GOBACK
            END-IF
       *
            MOVE FUNCTION TRIM(WS-DNA-1) TO WS-DNA-1
            MOVE FUNCTION TRIM(WS-DNA-2) TO WS-DNA-2
       *
-           MOVE ZEROES TO WS-HAMMING
-           PERFORM VARYING WS-DNA-IDX FROM 1 BY 1 
+           PERFORM VARYING WS-DNA-IDX FROM 1 BY 1
+                   UNTIL WS-DNA-IDX > WS-DNA-1-LENGTH
+             IF (WS-DNA-1-VALUE(WS-DNA-IDX) <> "A" AND
+                 WS-DNA-1-VALUE(WS-DNA-IDX) <> "C" AND
+                 WS-DNA-1-VALUE(WS-DNA-IDX) <> "G" AND
+                 WS-DNA-1-VALUE(WS-DNA-IDX) <> "T")
+                OR
+                (WS-DNA-2-VALUE(WS-DNA-IDX) <> "A" AND
+                 WS-DNA-2-VALUE(WS-DNA-IDX) <> "C" AND
+                 WS-DNA-2-VALUE(WS-DNA-IDX) <> "G" AND
+                 WS-DNA-2-VALUE(WS-DNA-IDX) <> "T") THEN
+               MOVE 'Invalid base character found' TO WS-ERROR
+               GOBACK
+             END-IF
+           END-PERFORM
+      *
+           MOVE ZEROES TO WS-HAMMING-RAW
+           PERFORM VARYING WS-DNA-IDX FROM 1 BY 1
                    UNTIL WS-DNA-IDX > WS-DNA-1-LENGTH
              IF WS-DNA-1-VALUE(WS-DNA-IDX) <> WS-DNA-2-VALUE(WS-DNA-IDX) THEN
-               ADD 1 TO WS-HAMMING
+               ADD 1 TO WS-HAMMING-RAW
+               MOVE WS-DNA-IDX TO WS-MISMATCH-POSITION(WS-HAMMING-RAW)
              END-IF
-           END-PERFORM.
+           END-PERFORM
+      *
+           IF WS-HAMMING-RAW > WS-HAMMING-MAX THEN
+             SET WS-HAMMING-OVERFLOW-YES TO TRUE
+             MOVE WS-HAMMING-MAX TO WS-HAMMING
+           ELSE
+             MOVE WS-HAMMING-RAW TO WS-HAMMING
+           END-IF
+      *
+           GOBACK.
       *
\ No newline at end of file
