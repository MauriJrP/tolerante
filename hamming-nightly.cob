@@ -0,0 +1,242 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. hamming-nightly.
+author. Mauricio Rodriguez.
+date-written. 08/09/2026.
+*> Unattended entry point for the HAMMING workload - reads a control
+*> file of generate/verify instructions and runs them with no terminal
+*> ACCEPTs, so this can be scheduled to run overnight.
+*>
+*> Modification history
+*> 2026-08-09 MRP  Random-number seed is now drawn once at program
+*>                 startup instead of once per control record - control
+*>                 records processed inside the same clock hundredth
+*>                 were reseeding to the same value and generating
+*>                 identical strands.
+*> 2026-08-09 MRP  Mismatch introduction now tracks which positions have
+*>                 already been mutated and compares a candidate base
+*>                 against the ORIGINAL strand, matching the fix made to
+*>                 hamming.cob's interactive equivalent.
+environment division.
+input-output section.
+file-control.
+    select CONTROL-FILE assign to "HAMCTL"
+        organization is line sequential.
+    select NIGHTLY-REPORT-FILE assign to "HAMNIGHT"
+        organization is line sequential.
+
+data division.
+file section.
+fd  CONTROL-FILE.
+    copy "nightly-control-rec.cpy".
+
+fd  NIGHTLY-REPORT-FILE.
+01  WS-REPORT-LINE          pic x(600).
+
+working-storage section.
+01 WS-EOF-FLAG               pic x(01) value "N".
+   88 WS-EOF                 value "Y".
+
+01 WS-RECORD-COUNT           pic 9(06) value 0.
+
+01 WS-BASES                  pic x(04) value "ACGT".
+01 WS-BASES-TABLE            redefines WS-BASES.
+   05 WS-BASES-VALUE         pic x(01)
+                              occurs 4 times.
+01 WS-BASE-IDX                pic 9(01).
+
+01 WS-SEED-DATE                pic 9(08).
+01 WS-SEED-TIME                pic 9(08).
+01 WS-SEED-VALUE               pic 9(16).
+
+01 WS-DNA-1-LENGTH             pic 9(03) value 32.
+01 WS-DNA-IDX                  pic 9(03).
+
+01 WS-MISMATCH-DONE            pic 9(03).
+
+01 WS-DNA-1                   pic x(120) value spaces.
+01 WS-DNA-1-TABLE             redefines WS-DNA-1.
+   05 WS-DNA-1-VALUE          pic x(01)
+                               occurs 120 times.
+
+01 WS-DNA-2                   pic x(120) value spaces.
+01 WS-DNA-2-TABLE             redefines WS-DNA-2.
+   05 WS-DNA-2-VALUE          pic x(01)
+                               occurs 120 times.
+
+01 WS-HAMMING                 pic 9(04) value 0.
+01 WS-ERROR                   pic x(31) value spaces.
+01 WS-HAMMING-OVERFLOW        pic x(01) value "N".
+   88 WS-HAMMING-OVERFLOW-YES value "Y".
+   88 WS-HAMMING-OVERFLOW-NO  value "N".
+
+copy "mismatch-positions.cpy".
+01 WS-POSITION-LIST           pic x(480) value spaces.
+01 WS-POSITION-PTR            pic 9(03).
+01 WS-POSITION-IDX            pic 9(03).
+
+01 WS-USED-INDEX-TABLE.
+   05 WS-USED-INDEX-FLAG      pic x(01) occurs 120 times.
+01 WS-INDEX-FOUND-FLAG        pic x(01) value "N".
+   88 WS-INDEX-FOUND          value "Y".
+
+procedure division.
+
+0000-MAIN.
+    perform 0100-INITIALIZE.
+    perform 0200-PROCESS-CONTROL-RECORD until WS-EOF.
+    perform 0900-TERMINATE.
+    stop run.
+
+0100-INITIALIZE.
+    open input CONTROL-FILE.
+    open output NIGHTLY-REPORT-FILE.
+    perform 0310-SEED-RANDOM-NUMBER.
+    read CONTROL-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0200-PROCESS-CONTROL-RECORD.
+    add 1 to WS-RECORD-COUNT.
+    evaluate true
+        when NIGHTLY-OPT-GENERATE-VALID
+            perform 0300-GENERATE-VALID-STRAND
+        when NIGHTLY-OPT-GENERATE-INVALID
+            perform 0400-GENERATE-INVALID-STRAND
+        when NIGHTLY-OPT-VERIFY
+            perform 0500-VERIFY-STRANDS
+        when other
+            move spaces to WS-REPORT-LINE
+            string "RECORD " WS-RECORD-COUNT
+                " ERROR: unrecognized control option"
+                delimited by size into WS-REPORT-LINE
+            write WS-REPORT-LINE
+    end-evaluate.
+    read CONTROL-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0300-GENERATE-VALID-STRAND.
+    move spaces to WS-DNA-1.
+    move 1 to WS-DNA-IDX.
+    perform 0320-FILL-RANDOM-BASE
+        until WS-DNA-IDX > WS-DNA-1-LENGTH.
+    move spaces to WS-REPORT-LINE.
+    string "RECORD " WS-RECORD-COUNT
+        " GENERATED: " function trim(WS-DNA-1)
+        delimited by size into WS-REPORT-LINE.
+    write WS-REPORT-LINE.
+
+0310-SEED-RANDOM-NUMBER.
+    accept WS-SEED-DATE from date yyyymmdd.
+    accept WS-SEED-TIME from time.
+    compute WS-SEED-VALUE =
+        WS-SEED-DATE * 100000000 + WS-SEED-TIME.
+    compute WS-BASE-IDX =
+        function integer(function random(WS-SEED-VALUE) * 4) + 1.
+
+0320-FILL-RANDOM-BASE.
+    compute WS-BASE-IDX =
+        function integer(function random * 4) + 1.
+    move WS-BASES-VALUE(WS-BASE-IDX)
+        to WS-DNA-1-VALUE(WS-DNA-IDX).
+    add 1 to WS-DNA-IDX.
+
+0400-GENERATE-INVALID-STRAND.
+    if NIGHTLY-STRAND-1 = spaces
+        perform 0300-GENERATE-VALID-STRAND
+    else
+        move NIGHTLY-STRAND-1 to WS-DNA-1
+    end-if.
+    move WS-DNA-1 to WS-DNA-2.
+    move NIGHTLY-MISMATCH-COUNT to WS-MISMATCH-DONE.
+    if WS-MISMATCH-DONE = 0 or WS-MISMATCH-DONE > WS-DNA-1-LENGTH
+        move 1 to WS-MISMATCH-DONE
+    end-if.
+    move 1 to WS-DNA-IDX.
+    perform 0405-RESET-USED-INDEXES.
+    perform 0410-INTRODUCE-MISMATCH
+        WS-MISMATCH-DONE times.
+    move spaces to WS-REPORT-LINE.
+    string "RECORD " WS-RECORD-COUNT
+        " GENERATED INVALID: " function trim(WS-DNA-2)
+        delimited by size into WS-REPORT-LINE.
+    write WS-REPORT-LINE.
+
+0405-RESET-USED-INDEXES.
+    move 1 to WS-DNA-IDX.
+    perform 0406-RESET-ONE-INDEX
+        until WS-DNA-IDX > WS-DNA-1-LENGTH.
+
+0406-RESET-ONE-INDEX.
+    move "N" to WS-USED-INDEX-FLAG(WS-DNA-IDX).
+    add 1 to WS-DNA-IDX.
+
+0410-INTRODUCE-MISMATCH.
+    move "N" to WS-INDEX-FOUND-FLAG.
+    perform 0411-PICK-UNUSED-INDEX until WS-INDEX-FOUND.
+    compute WS-BASE-IDX =
+        function integer(function random * 4) + 1.
+    if WS-BASES-VALUE(WS-BASE-IDX) = WS-DNA-1-VALUE(WS-DNA-IDX)
+        compute WS-BASE-IDX =
+            function mod(WS-BASE-IDX, 4) + 1
+    end-if.
+    move WS-BASES-VALUE(WS-BASE-IDX)
+        to WS-DNA-2-VALUE(WS-DNA-IDX).
+    move "Y" to WS-USED-INDEX-FLAG(WS-DNA-IDX).
+
+0411-PICK-UNUSED-INDEX.
+    compute WS-DNA-IDX =
+        function integer(function random * WS-DNA-1-LENGTH) + 1.
+    if WS-USED-INDEX-FLAG(WS-DNA-IDX) = "N"
+        set WS-INDEX-FOUND to true
+    end-if.
+
+0500-VERIFY-STRANDS.
+    move NIGHTLY-STRAND-1 to WS-DNA-1.
+    move NIGHTLY-STRAND-2 to WS-DNA-2.
+    call "HAMMING" using WS-DNA-1, WS-DNA-2, WS-HAMMING, WS-ERROR,
+        WS-HAMMING-OVERFLOW, WS-MISMATCH-POSITIONS.
+    move spaces to WS-REPORT-LINE.
+    if WS-ERROR not = spaces
+        string "RECORD " WS-RECORD-COUNT " ERROR: " WS-ERROR
+            delimited by size into WS-REPORT-LINE
+    else
+        if WS-HAMMING-OVERFLOW-YES
+            string "RECORD " WS-RECORD-COUNT " HAMMING: " WS-HAMMING
+                " (OVERFLOW - true distance exceeds maximum)"
+                delimited by size into WS-REPORT-LINE
+        else
+            if WS-HAMMING > 0
+                perform 0510-BUILD-POSITION-LIST
+                string "RECORD " WS-RECORD-COUNT " HAMMING: " WS-HAMMING
+                    " POSITIONS: " function trim(WS-POSITION-LIST)
+                    delimited by size into WS-REPORT-LINE
+            else
+                string "RECORD " WS-RECORD-COUNT " HAMMING: " WS-HAMMING
+                    delimited by size into WS-REPORT-LINE
+            end-if
+        end-if
+    end-if.
+    write WS-REPORT-LINE.
+
+0510-BUILD-POSITION-LIST.
+    move spaces to WS-POSITION-LIST.
+    move 1 to WS-POSITION-PTR.
+    move 1 to WS-POSITION-IDX.
+    perform 0511-APPEND-POSITION
+        until WS-POSITION-IDX > WS-HAMMING.
+
+0511-APPEND-POSITION.
+    if WS-POSITION-IDX > 1
+        string "," delimited by size
+            into WS-POSITION-LIST with pointer WS-POSITION-PTR
+    end-if.
+    string WS-MISMATCH-POSITION(WS-POSITION-IDX) delimited by size
+        into WS-POSITION-LIST with pointer WS-POSITION-PTR.
+    add 1 to WS-POSITION-IDX.
+
+0900-TERMINATE.
+    close CONTROL-FILE.
+    close NIGHTLY-REPORT-FILE.
+    display "Instrucciones procesadas: " WS-RECORD-COUNT.
