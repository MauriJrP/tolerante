@@ -0,0 +1,13 @@
+      *> ----------------------------------------------------------------------
+      *> STRAND-MASTER-REC.CPY
+      *> One entry per strand hamming.cob has generated or verified,
+      *> keyed by a sequentially assigned ID so a later session can pull
+      *> a strand back into WS-DNA-1 instead of only working with
+      *> whatever happens to be in memory. Kept line-sequential and
+      *> looked up by a sequential scan rather than an indexed key,
+      *> matching how this shop's other small reference files work.
+      *> ----------------------------------------------------------------------
+       01  STRAND-MASTER-RECORD.
+           05  STRAND-MASTER-ID         PIC 9(06).
+           05  STRAND-MASTER-TIMESTAMP  PIC X(21).
+           05  STRAND-MASTER-VALUE      PIC X(120).
