@@ -0,0 +1,19 @@
+      *> ----------------------------------------------------------------------
+      *> TRANSACTION-REC.CPY
+      *> One record per sample run through daily-control.cob - the
+      *> intake, classification, and DNA-verification steps for that
+      *> sample all stamped with the same TXN-SAMPLE-ID, so the three
+      *> steps that used to be three unrelated ad hoc programs can be
+      *> pulled back up as a single chain.
+      *> ----------------------------------------------------------------------
+       01  TRANSACTION-RECORD.
+           05  TXN-SAMPLE-ID           PIC 9(06).
+           05  TXN-TIMESTAMP           PIC X(21).
+           05  TXN-FIRST-NAME          PIC X(25).
+           05  TXN-LAST-NAME           PIC X(25).
+           05  TXN-AGE                 PIC 99.
+           05  TXN-GENDER              PIC X(06).
+           05  TXN-CLASSIFICATION      PIC X(10).
+           05  TXN-STRAND-1            PIC X(120).
+           05  TXN-STRAND-2            PIC X(120).
+           05  TXN-HAMMING-RESULT      PIC X(60).
