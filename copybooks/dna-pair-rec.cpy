@@ -0,0 +1,8 @@
+      *> ----------------------------------------------------------------------
+      *> DNA-PAIR-REC.CPY
+      *> Fixed strand-pair record read by the HAMMING batch comparison
+      *> driver (hamming-batch.cob).
+      *> ----------------------------------------------------------------------
+       01 DNA-PAIR-RECORD.
+          05 DNA-PAIR-STRAND-1    PIC X(120).
+          05 DNA-PAIR-STRAND-2    PIC X(120).
