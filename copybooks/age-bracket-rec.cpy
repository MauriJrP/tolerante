@@ -0,0 +1,11 @@
+      *> ----------------------------------------------------------------------
+      *> AGE-BRACKET-REC.CPY
+      *> One age-bracket row per record (low/high inclusive range plus
+      *> label) - the maintained reference that 5-Conditionals.cob looks
+      *> up against, kept and edited by refdata-maint.cob instead of a
+      *> hardcoded table.
+      *> ----------------------------------------------------------------------
+       01  AGE-BRACKET-RECORD.
+           05  AGE-BRACKET-REC-LOW      PIC 9(03).
+           05  AGE-BRACKET-REC-HIGH     PIC 9(03).
+           05  AGE-BRACKET-REC-LABEL    PIC X(10).
