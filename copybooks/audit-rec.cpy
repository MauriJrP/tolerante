@@ -0,0 +1,14 @@
+      *> ----------------------------------------------------------------------
+      *> AUDIT-REC.CPY
+      *> One entry per hamming.cob menu action - who ran it, when, which
+      *> option, the strand(s) involved (if any) and the outcome. Shared
+      *> so any future reporting program reads the same layout that
+      *> hamming.cob writes.
+      *> ----------------------------------------------------------------------
+       01  AUDIT-RECORD.
+           05  AUDIT-USER-ID        PIC X(08).
+           05  AUDIT-TIMESTAMP      PIC X(21).
+           05  AUDIT-OPTION         PIC 9(01).
+           05  AUDIT-STRAND-1       PIC X(120).
+           05  AUDIT-STRAND-2       PIC X(120).
+           05  AUDIT-RESULT         PIC X(60).
