@@ -0,0 +1,10 @@
+      *> ----------------------------------------------------------------------
+      *> MISMATCH-POSITIONS.CPY
+      *> Position-level detail for a HAMMING comparison - one entry per
+      *> mismatching index, in the order found. Sized to the 120-base
+      *> strand limit shared by hamming_distance.cob, hamming.cob and
+      *> hamming-batch.cob. WS-HAMMING itself (returned alongside this
+      *> table) is the number of entries actually populated.
+      *> ----------------------------------------------------------------------
+       01  WS-MISMATCH-POSITIONS.
+           05  WS-MISMATCH-POSITION   PIC 9(03) OCCURS 120 TIMES.
