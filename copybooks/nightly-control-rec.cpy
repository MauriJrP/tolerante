@@ -0,0 +1,15 @@
+      *> ----------------------------------------------------------------------
+      *> NIGHTLY-CONTROL-REC.CPY
+      *> One instruction per record for the unattended HAMMING workload
+      *> (hamming-nightly.cob). CONTROL-OPTION picks the action, the rest
+      *> of the fields supply whatever that action needs - there is no
+      *> terminal to prompt, so everything comes from this file.
+      *> ----------------------------------------------------------------------
+       01  NIGHTLY-CONTROL-RECORD.
+           05  NIGHTLY-OPTION            PIC X(01).
+               88  NIGHTLY-OPT-GENERATE-VALID    VALUE "G".
+               88  NIGHTLY-OPT-GENERATE-INVALID  VALUE "I".
+               88  NIGHTLY-OPT-VERIFY            VALUE "V".
+           05  NIGHTLY-MISMATCH-COUNT    PIC 9(03).
+           05  NIGHTLY-STRAND-1          PIC X(120).
+           05  NIGHTLY-STRAND-2          PIC X(120).
