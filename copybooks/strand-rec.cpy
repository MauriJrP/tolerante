@@ -0,0 +1,7 @@
+      *> ----------------------------------------------------------------------
+      *> STRAND-REC.CPY
+      *> One DNA strand per record - input to the N-way HAMMING distance
+      *> matrix driver (hamming-matrix.cob).
+      *> ----------------------------------------------------------------------
+       01  STRAND-RECORD.
+           05  STRAND-VALUE        PIC X(120).
