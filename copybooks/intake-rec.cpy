@@ -0,0 +1,15 @@
+      *> ----------------------------------------------------------------------
+      *> INTAKE-REC.CPY
+      *> Shared sample-intake record layout. Grouped as myInput/myName,
+      *> matching the structure 4-UserInput.cob originally sketched
+      *> before it was flattened - now the one place the intake field
+      *> definitions live, shared by every program that reads or writes
+      *> a sample-intake record.
+      *> ----------------------------------------------------------------------
+       01  myInput.
+           05  myName.
+               10  firstName        pic x(25).
+               10  lastName         pic x(25).
+           05  Age                  pic 99.
+           05  Gender               pic x(6).
+           05  intake-timestamp     pic x(21).
