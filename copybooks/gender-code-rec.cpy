@@ -0,0 +1,8 @@
+      *> ----------------------------------------------------------------------
+      *> GENDER-CODE-REC.CPY
+      *> One valid Gender code per record - the maintained reference
+      *> that 4-UserInput.cob validates intake entries against, kept
+      *> and edited by refdata-maint.cob instead of a hardcoded list.
+      *> ----------------------------------------------------------------------
+       01  GENDER-CODE-RECORD.
+           05  GENDER-CODE-VALUE        PIC X(06).
