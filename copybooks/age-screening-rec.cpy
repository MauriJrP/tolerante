@@ -0,0 +1,7 @@
+      *> ----------------------------------------------------------------------
+      *> AGE-SCREENING-REC.CPY
+      *> One age per record for the 5-Conditionals batch screening run -
+      *> a 3-digit age, right-justified/zero-filled, one per line.
+      *> ----------------------------------------------------------------------
+       01  AGE-SCREENING-RECORD.
+           05  AGE-SCREENING-AGE       PIC X(03).
