@@ -0,0 +1,257 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. daily-ops-report.
+author. Mauricio Rodriguez.
+date-written. 08/09/2026.
+*> Reads the sample-intake file, the age-classification report, and
+*> the HAMMING audit log and writes one consolidated count/status
+*> report, instead of having to watch three separate terminal
+*> sessions (4-UserInput, 5-Conditionals, hamming.cob) to know how a
+*> day's operations went.
+*>
+*> Modification history
+*> 2026-08-09 MRP  Classification counts are no longer tallied against
+*>                 the hardcoded MINOR/ADULT/SENIOR labels - a record
+*>                 classified under a bracket added or renamed through
+*>                 refdata-maint.cob was being silently dropped from
+*>                 every bucket. The classification label is now
+*>                 pulled out of each report line and matched against
+*>                 the same AGEBRACKETS table the other programs load,
+*>                 with an OTHER bucket for anything that doesn't match
+*>                 a currently-defined bracket (including UNKNOWN).
+
+environment division.
+input-output section.
+file-control.
+    select SAMPLE-INTAKE-FILE assign to "SAMPLEINTAKE"
+        organization is line sequential
+        file status is WS-INTAKE-STATUS.
+    select CLASSIFICATION-REPORT-FILE assign to "AGERPT"
+        organization is line sequential
+        file status is WS-AGERPT-STATUS.
+    select AUDIT-FILE assign to "HAMMAUDIT"
+        organization is line sequential
+        file status is WS-AUDIT-STATUS.
+    select AGE-BRACKET-FILE assign to "AGEBRACKETS"
+        organization is line sequential
+        file status is WS-BRACKET-STATUS.
+    select DAILY-SUMMARY-FILE assign to "DAILYOPS"
+        organization is line sequential.
+
+data division.
+file section.
+fd  SAMPLE-INTAKE-FILE.
+    copy "intake-rec.cpy".
+
+fd  CLASSIFICATION-REPORT-FILE.
+01  WS-AGERPT-LINE             pic x(80).
+
+fd  AUDIT-FILE.
+    copy "audit-rec.cpy".
+
+fd  AGE-BRACKET-FILE.
+    copy "age-bracket-rec.cpy".
+
+fd  DAILY-SUMMARY-FILE.
+01  WS-SUMMARY-LINE            pic x(80).
+
+working-storage section.
+01 WS-INTAKE-STATUS           pic x(02) value spaces.
+01 WS-AGERPT-STATUS           pic x(02) value spaces.
+01 WS-AUDIT-STATUS            pic x(02) value spaces.
+
+01 WS-BRACKET-STATUS          pic x(02) value spaces.
+
+01 WS-INTAKE-EOF-FLAG         pic x(01) value "N".
+   88 WS-INTAKE-EOF           value "Y".
+01 WS-AGERPT-EOF-FLAG         pic x(01) value "N".
+   88 WS-AGERPT-EOF           value "Y".
+01 WS-AUDIT-EOF-FLAG          pic x(01) value "N".
+   88 WS-AUDIT-EOF            value "Y".
+01 WS-BRACKET-EOF-FLAG        pic x(01) value "N".
+   88 WS-BRACKET-EOF          value "Y".
+
+01 WS-INTAKE-COUNT            pic 9(06) value 0.
+
+01 WS-MAX-AGE-BRACKETS        pic 9(02) value 20.
+01 WS-AGE-BRACKET-COUNT       pic 9(02) value 0.
+01 WS-AGE-BRACKET-TABLE.
+   05 WS-AGE-BRACKET-ENTRY occurs 1 to 20 times
+      depending on WS-AGE-BRACKET-COUNT indexed by WS-AB-IDX.
+      10 WS-AB-LOW            pic 9(03).
+      10 WS-AB-HIGH           pic 9(03).
+      10 WS-AB-LABEL          pic x(10).
+      10 WS-AB-COUNT          pic 9(06) value 0.
+
+01 WS-OTHER-CLASSIFICATION-COUNT pic 9(06) value 0.
+01 WS-INVALID-AGE-COUNT       pic 9(06) value 0.
+
+01 WS-PRE-LABEL               pic x(80) value spaces.
+01 WS-LABEL-TEXT              pic x(10) value spaces.
+01 WS-INVALID-AGE-TALLY       pic 9(02) value 0.
+
+01 WS-COMPARISON-COUNT        pic 9(06) value 0.
+01 WS-COMPARISON-OK-COUNT     pic 9(06) value 0.
+01 WS-COMPARISON-ERROR-COUNT  pic 9(06) value 0.
+
+procedure division.
+
+0000-MAIN.
+    perform 0050-LOAD-AGE-BRACKETS.
+    perform 0100-COUNT-INTAKE.
+    perform 0200-COUNT-CLASSIFICATIONS.
+    perform 0300-COUNT-COMPARISONS.
+    perform 0400-WRITE-SUMMARY.
+    stop run.
+
+0050-LOAD-AGE-BRACKETS.
+    move 0 to WS-AGE-BRACKET-COUNT.
+    open input AGE-BRACKET-FILE.
+    if WS-BRACKET-STATUS = "35"
+        perform 0051-SEED-DEFAULT-AGE-BRACKETS
+    else
+        read AGE-BRACKET-FILE
+            at end set WS-BRACKET-EOF to true
+        end-read
+        perform 0052-LOAD-ONE-AGE-BRACKET until WS-BRACKET-EOF
+        close AGE-BRACKET-FILE
+        move "N" to WS-BRACKET-EOF-FLAG
+    end-if.
+
+0051-SEED-DEFAULT-AGE-BRACKETS.
+    move 3 to WS-AGE-BRACKET-COUNT.
+    move 0 to WS-AB-LOW(1).
+    move 17 to WS-AB-HIGH(1).
+    move "MINOR     " to WS-AB-LABEL(1).
+    move 18 to WS-AB-LOW(2).
+    move 64 to WS-AB-HIGH(2).
+    move "ADULT     " to WS-AB-LABEL(2).
+    move 65 to WS-AB-LOW(3).
+    move 120 to WS-AB-HIGH(3).
+    move "SENIOR    " to WS-AB-LABEL(3).
+
+0052-LOAD-ONE-AGE-BRACKET.
+    if WS-AGE-BRACKET-COUNT < WS-MAX-AGE-BRACKETS
+        add 1 to WS-AGE-BRACKET-COUNT
+        set WS-AB-IDX to WS-AGE-BRACKET-COUNT
+        move AGE-BRACKET-REC-LOW to WS-AB-LOW(WS-AB-IDX)
+        move AGE-BRACKET-REC-HIGH to WS-AB-HIGH(WS-AB-IDX)
+        move AGE-BRACKET-REC-LABEL to WS-AB-LABEL(WS-AB-IDX)
+    end-if.
+    read AGE-BRACKET-FILE
+        at end set WS-BRACKET-EOF to true
+    end-read.
+
+0100-COUNT-INTAKE.
+    open input SAMPLE-INTAKE-FILE.
+    if WS-INTAKE-STATUS = "35"
+        continue
+    else
+        read SAMPLE-INTAKE-FILE
+            at end set WS-INTAKE-EOF to true
+        end-read
+        perform 0110-COUNT-ONE-INTAKE until WS-INTAKE-EOF
+        close SAMPLE-INTAKE-FILE
+    end-if.
+
+0110-COUNT-ONE-INTAKE.
+    add 1 to WS-INTAKE-COUNT.
+    read SAMPLE-INTAKE-FILE
+        at end set WS-INTAKE-EOF to true
+    end-read.
+
+0200-COUNT-CLASSIFICATIONS.
+    open input CLASSIFICATION-REPORT-FILE.
+    if WS-AGERPT-STATUS = "35"
+        continue
+    else
+        read CLASSIFICATION-REPORT-FILE
+            at end set WS-AGERPT-EOF to true
+        end-read
+        perform 0210-COUNT-ONE-CLASSIFICATION until WS-AGERPT-EOF
+        close CLASSIFICATION-REPORT-FILE
+    end-if.
+
+0210-COUNT-ONE-CLASSIFICATION.
+    if WS-AGERPT-LINE is not equal to spaces
+        move 0 to WS-INVALID-AGE-TALLY
+        inspect WS-AGERPT-LINE tallying WS-INVALID-AGE-TALLY
+            for all "INVALID AGE"
+        if WS-INVALID-AGE-TALLY > 0
+            add WS-INVALID-AGE-TALLY to WS-INVALID-AGE-COUNT
+        else
+            move spaces to WS-PRE-LABEL
+            move spaces to WS-LABEL-TEXT
+            unstring WS-AGERPT-LINE delimited by "CLASSIFICATION: "
+                into WS-PRE-LABEL WS-LABEL-TEXT
+            perform 0211-TALLY-ONE-LABEL
+        end-if
+    end-if.
+    read CLASSIFICATION-REPORT-FILE
+        at end set WS-AGERPT-EOF to true
+    end-read.
+
+0211-TALLY-ONE-LABEL.
+    set WS-AB-IDX to 1
+    search WS-AGE-BRACKET-ENTRY
+        at end
+            add 1 to WS-OTHER-CLASSIFICATION-COUNT
+        when WS-AB-LABEL(WS-AB-IDX) = WS-LABEL-TEXT
+            add 1 to WS-AB-COUNT(WS-AB-IDX)
+    end-search.
+
+0300-COUNT-COMPARISONS.
+    open input AUDIT-FILE.
+    if WS-AUDIT-STATUS = "35"
+        continue
+    else
+        read AUDIT-FILE
+            at end set WS-AUDIT-EOF to true
+        end-read
+        perform 0310-COUNT-ONE-COMPARISON until WS-AUDIT-EOF
+        close AUDIT-FILE
+    end-if.
+
+0310-COUNT-ONE-COMPARISON.
+    if AUDIT-OPTION = 3
+        add 1 to WS-COMPARISON-COUNT
+        if AUDIT-RESULT(1:6) = "ERROR:"
+            add 1 to WS-COMPARISON-ERROR-COUNT
+        else
+            add 1 to WS-COMPARISON-OK-COUNT
+        end-if
+    end-if.
+    read AUDIT-FILE
+        at end set WS-AUDIT-EOF to true
+    end-read.
+
+0400-WRITE-SUMMARY.
+    open output DAILY-SUMMARY-FILE.
+    move spaces to WS-SUMMARY-LINE.
+    string "INTAKE RECORDS PROCESSED: " WS-INTAKE-COUNT
+        delimited by size into WS-SUMMARY-LINE.
+    write WS-SUMMARY-LINE.
+    perform 0410-WRITE-ONE-BRACKET-LINE
+        varying WS-AB-IDX from 1 by 1
+        until WS-AB-IDX > WS-AGE-BRACKET-COUNT.
+    move spaces to WS-SUMMARY-LINE.
+    string "CLASSIFICATIONS - OTHER: " WS-OTHER-CLASSIFICATION-COUNT
+        "  INVALID: " WS-INVALID-AGE-COUNT
+        delimited by size into WS-SUMMARY-LINE.
+    write WS-SUMMARY-LINE.
+    move spaces to WS-SUMMARY-LINE.
+    string "STRAND COMPARISONS - TOTAL: " WS-COMPARISON-COUNT
+        "  SUCCESSFUL: " WS-COMPARISON-OK-COUNT
+        "  ERRORED: " WS-COMPARISON-ERROR-COUNT
+        delimited by size into WS-SUMMARY-LINE.
+    write WS-SUMMARY-LINE.
+    close DAILY-SUMMARY-FILE.
+
+0410-WRITE-ONE-BRACKET-LINE.
+    move spaces to WS-SUMMARY-LINE.
+    string "CLASSIFICATIONS - " WS-AB-LABEL(WS-AB-IDX)
+        ": " WS-AB-COUNT(WS-AB-IDX)
+        delimited by size into WS-SUMMARY-LINE.
+    write WS-SUMMARY-LINE.
+
+end program daily-ops-report.
