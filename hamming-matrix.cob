@@ -0,0 +1,155 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. hamming-matrix.
+author. Mauricio Rodriguez.
+date-written. 08/09/2026.
+*> Reads a file of DNA strands (one per record) and builds a pairwise
+*> HAMMING distance matrix across the whole set, instead of the single
+*> pair hamming_distance.cob's HAMMING paragraph compares at a time.
+*>
+*> The working-storage matrix is capped at WS-MAX-STRANDS entries;
+*> any strands beyond the cap are counted but not compared, and that
+*> is called out on the report rather than silently dropped.
+environment division.
+input-output section.
+file-control.
+    select STRAND-FILE assign to "DNASTRANDS"
+        organization is line sequential.
+    select MATRIX-REPORT-FILE assign to "DNAMATRIX"
+        organization is line sequential.
+
+data division.
+file section.
+fd  STRAND-FILE.
+    copy "strand-rec.cpy".
+
+fd  MATRIX-REPORT-FILE.
+01  WS-REPORT-LINE           pic x(400).
+
+working-storage section.
+01 WS-EOF-FLAG                pic x(01) value "N".
+   88 WS-EOF                  value "Y".
+
+01 WS-MAX-STRANDS             pic 9(02) value 50.
+01 WS-STRAND-COUNT            pic 9(02) value 0.
+01 WS-STRANDS-SKIPPED         pic 9(02) value 0.
+
+01 WS-STRAND-TABLE.
+   05 WS-STRAND-ENTRY occurs 50 times indexed by WS-I, WS-J.
+      10 WS-STRAND-VALUE      pic x(120).
+
+01 WS-DISTANCE-MATRIX occurs 50 times indexed by WS-ROW-IDX.
+   05 WS-MATRIX-ROW-ENTRY.
+      10 WS-MATRIX-CELL-VALUE occurs 50 times indexed by WS-COL-IDX
+         pic 9(04).
+
+01 WS-LINE-PTR                pic 9(03).
+01 WS-ROW-NUM                  pic 9(02).
+
+01 WS-HAMMING                 pic 9(04) value 0.
+01 WS-ERROR                   pic x(31) value spaces.
+01 WS-HAMMING-OVERFLOW        pic x(01) value "N".
+   88 WS-HAMMING-OVERFLOW-YES value "Y".
+   88 WS-HAMMING-OVERFLOW-NO  value "N".
+01 WS-STRAND-A                pic x(120).
+01 WS-STRAND-B                pic x(120).
+
+copy "mismatch-positions.cpy".
+
+01 WS-CELL-TEXT                pic x(08).
+
+procedure division.
+
+0000-MAIN.
+    perform 0100-LOAD-STRANDS.
+    perform 0200-BUILD-MATRIX.
+    perform 0300-WRITE-MATRIX-REPORT.
+    stop run.
+
+0100-LOAD-STRANDS.
+    open input STRAND-FILE.
+    read STRAND-FILE
+        at end set WS-EOF to true
+    end-read.
+    perform 0110-LOAD-ONE-STRAND until WS-EOF.
+    close STRAND-FILE.
+
+0110-LOAD-ONE-STRAND.
+    if WS-STRAND-COUNT < WS-MAX-STRANDS
+        add 1 to WS-STRAND-COUNT
+        set WS-I to WS-STRAND-COUNT
+        move STRAND-VALUE to WS-STRAND-VALUE(WS-I)
+    else
+        add 1 to WS-STRANDS-SKIPPED
+    end-if.
+    read STRAND-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0200-BUILD-MATRIX.
+    perform 0210-INIT-MATRIX-ROW
+        varying WS-ROW-IDX from 1 by 1
+        until WS-ROW-IDX > WS-STRAND-COUNT.
+    perform 0220-BUILD-MATRIX-ROW
+        varying WS-I from 1 by 1
+        until WS-I > WS-STRAND-COUNT.
+
+0210-INIT-MATRIX-ROW.
+    perform 0211-INIT-MATRIX-CELL
+        varying WS-COL-IDX from 1 by 1
+        until WS-COL-IDX > WS-STRAND-COUNT.
+
+0211-INIT-MATRIX-CELL.
+    move 0 to WS-MATRIX-CELL-VALUE(WS-ROW-IDX, WS-COL-IDX).
+
+0220-BUILD-MATRIX-ROW.
+    perform 0230-COMPARE-PAIR
+        varying WS-J from 1 by 1
+        until WS-J > WS-STRAND-COUNT.
+
+0230-COMPARE-PAIR.
+    if WS-J > WS-I
+        move WS-STRAND-VALUE(WS-I) to WS-STRAND-A
+        move WS-STRAND-VALUE(WS-J) to WS-STRAND-B
+        call "HAMMING" using WS-STRAND-A, WS-STRAND-B, WS-HAMMING,
+            WS-ERROR, WS-HAMMING-OVERFLOW, WS-MISMATCH-POSITIONS
+        if WS-ERROR = spaces
+            move WS-HAMMING to WS-MATRIX-CELL-VALUE(WS-I, WS-J)
+            move WS-HAMMING to WS-MATRIX-CELL-VALUE(WS-J, WS-I)
+        else
+            move 9999 to WS-MATRIX-CELL-VALUE(WS-I, WS-J)
+            move 9999 to WS-MATRIX-CELL-VALUE(WS-J, WS-I)
+        end-if
+    end-if.
+
+0300-WRITE-MATRIX-REPORT.
+    open output MATRIX-REPORT-FILE.
+    move spaces to WS-REPORT-LINE.
+    string "STRANDS LOADED: " WS-STRAND-COUNT
+        "   SKIPPED (OVER " WS-MAX-STRANDS " LIMIT): " WS-STRANDS-SKIPPED
+        delimited by size into WS-REPORT-LINE.
+    write WS-REPORT-LINE.
+    move spaces to WS-REPORT-LINE.
+    move "9999 IN A CELL MEANS THE PAIR ERRORED (UNEQUAL LENGTH)"
+        to WS-REPORT-LINE.
+    write WS-REPORT-LINE.
+    perform 0310-WRITE-MATRIX-ROW
+        varying WS-ROW-IDX from 1 by 1
+        until WS-ROW-IDX > WS-STRAND-COUNT.
+    close MATRIX-REPORT-FILE.
+
+0310-WRITE-MATRIX-ROW.
+    move spaces to WS-REPORT-LINE.
+    move 1 to WS-LINE-PTR.
+    set WS-ROW-NUM to WS-ROW-IDX.
+    string "ROW " WS-ROW-NUM ": " delimited by size
+        into WS-REPORT-LINE with pointer WS-LINE-PTR.
+    perform 0320-APPEND-MATRIX-CELL
+        varying WS-COL-IDX from 1 by 1
+        until WS-COL-IDX > WS-STRAND-COUNT.
+    write WS-REPORT-LINE.
+
+0320-APPEND-MATRIX-CELL.
+    move WS-MATRIX-CELL-VALUE(WS-ROW-IDX, WS-COL-IDX) to WS-CELL-TEXT.
+    string function trim(WS-CELL-TEXT) " " delimited by size
+        into WS-REPORT-LINE with pointer WS-LINE-PTR.
