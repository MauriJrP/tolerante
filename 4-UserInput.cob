@@ -3,31 +3,172 @@ identification division.
 program-id. 4-UserInput.
 author. Mauricio Rodriguez.
 date-written. 10/10/2018.
+
+*> Modification history
+*> 2026-08-09 MRP  Every completed intake is now appended to a daily
+*>                 sample-intake file instead of only being displayed.
+*> 2026-08-09 MRP  Age and Gender are now validated, with a re-prompt
+*>                 on anything that doesn't pass, instead of accepting
+*>                 whatever landed in the field.
+*> 2026-08-09 MRP  Moved the intake field layout into a shared copybook
+*>                 (INTAKE-REC) instead of retyping it here, so other
+*>                 programs that touch an intake record use the same
+*>                 definitions.
+*> 2026-08-09 MRP  Valid Gender codes are now loaded from the maintained
+*>                 GENDERCODES reference file (see refdata-maint.cob)
+*>                 instead of a hardcoded list, falling back to the
+*>                 original M/F/OTHER codes if that file has not been
+*>                 created yet.
+*> 2026-08-09 MRP  Age is now staged through a field one digit wider
+*>                 than the valid range and rejected outright if that
+*>                 extra leading position is non-blank, instead of
+*>                 relying on JUSTIFIED RIGHT to quietly truncate an
+*>                 overlong entry (typing 150 was passing validation as
+*>                 50). Intake fields are now collected into
+*>                 WORKING-STORAGE and moved into the record just
+*>                 before WRITE, instead of accepting straight into the
+*>                 FD record area, matching the rest of this system's
+*>                 intake/output handling.
+
 environment division.
+input-output section.
+file-control.
+    select SAMPLE-INTAKE-FILE assign to "SAMPLEINTAKE"
+        organization is line sequential
+        file status is ws-intake-status.
+    select GENDER-CODE-FILE assign to "GENDERCODES"
+        organization is line sequential
+        file status is ws-gender-file-status.
 
 data division.
+
+file section.
+fd  SAMPLE-INTAKE-FILE.
+    copy "intake-rec.cpy".
+
+fd  GENDER-CODE-FILE.
+    copy "gender-code-rec.cpy".
+
 working-storage section.
-01  myName pic x value space.
-01  firstName pic x(25) value spaces.
-01  lastName pic x(25) value spaces.
-01  Age pic 99 value 0.
-01  Gender pic x(6) value spaces.
+01  ws-intake-status pic x(2) value spaces.
+01  ws-gender-file-status pic x(2) value spaces.
+
+01  ws-first-name pic x(25) value spaces.
+01  ws-last-name pic x(25) value spaces.
+01  ws-age-input pic x(3) justified right value spaces.
+01  ws-age pic 99 value 0.
+01  ws-age-valid-flag pic x(1) value "N".
+    88  ws-age-valid value "Y".
+01  ws-gender-input pic x(6) value spaces.
+01  ws-gender-valid-flag pic x(1) value "N".
+    88  ws-gender-valid value "Y".
+01  ws-eof-flag pic x(1) value "N".
+    88  ws-eof value "Y".
+
+*> Valid gender codes accepted on intake, loaded at startup from the
+*> GENDERCODES reference file.
+01  ws-max-gender-codes pic 9(02) value 20.
+01  gender-code-count   pic 9(02) value 0.
+01  gender-code-table.
+    05  gender-code-entry pic x(6) occurs 1 to 20 times
+        depending on gender-code-count indexed by gender-code-idx.
 
 procedure division.
-       display "Enter your first name: " with no advancing .
-       accept firstName.
-       display "Enter your last name: ".
-           accept lastName.
-       display "Enter your age: ".
-           accept Age.
-       display "Enter your gender: ".
-           accept Gender.
-       display "Your name is: " firstName " " lastName.
-       display "Your age is: " Age.
-       display "Your gender is: " Gender.
+main-logic.
+perform 1000-collect-intake
+perform 2000-display-intake
+perform 3000-write-intake-record
 
 stop run.
 
+1000-collect-intake.
+perform 1050-LOAD-GENDER-CODES.
+display "Enter your first name: " with no advancing .
+accept ws-first-name.
+display "Enter your last name: ".
+    accept ws-last-name.
+perform 1100-VALIDATE-AGE until ws-age-valid.
+perform 1200-VALIDATE-GENDER until ws-gender-valid.
+
+1050-LOAD-GENDER-CODES.
+move 0 to gender-code-count
+open input GENDER-CODE-FILE
+if ws-gender-file-status = "35"
+    perform 1051-SEED-DEFAULT-GENDER-CODES
+else
+    read GENDER-CODE-FILE
+        at end set ws-eof to true
+    end-read
+    perform 1052-LOAD-ONE-GENDER-CODE until ws-eof
+    close GENDER-CODE-FILE
+    move "N" to ws-eof-flag
+end-if.
+
+1051-SEED-DEFAULT-GENDER-CODES.
+move 3 to gender-code-count.
+move "M     " to gender-code-entry(1).
+move "F     " to gender-code-entry(2).
+move "OTHER " to gender-code-entry(3).
+
+1052-LOAD-ONE-GENDER-CODE.
+if gender-code-count < ws-max-gender-codes
+    add 1 to gender-code-count
+    set gender-code-idx to gender-code-count
+    move GENDER-CODE-VALUE to gender-code-entry(gender-code-idx)
+end-if.
+read GENDER-CODE-FILE
+    at end set ws-eof to true
+end-read.
+
+1100-VALIDATE-AGE.
+move spaces to ws-age-input
+display "Enter your age: " with no advancing
+accept ws-age-input
+if ws-age-input(1:1) not = space
+    display "Invalid age - too many digits, please try again"
+else
+    inspect ws-age-input replacing leading space by "0"
+    if ws-age-input is not numeric
+        display "Invalid age - digits only, please try again"
+    else
+        move ws-age-input to ws-age
+        if ws-age = 0
+            display "Invalid age - cannot be zero, please try again"
+        else
+            set ws-age-valid to true
+        end-if
+    end-if
+end-if.
+
+1200-VALIDATE-GENDER.
+display "Enter your gender (M/F/OTHER): " with no advancing
+accept ws-gender-input
+set gender-code-idx to 1
+search gender-code-entry
+    at end
+        display "Invalid gender - must be M, F or OTHER, please try again"
+    when ws-gender-input = gender-code-entry(gender-code-idx)
+        set ws-gender-valid to true
+end-search.
+
+2000-display-intake.
+display "Your name is: " ws-first-name " " ws-last-name.
+display "Your age is: " ws-age.
+display "Your gender is: " ws-gender-input.
+
+3000-write-intake-record.
+move ws-first-name to firstName
+move ws-last-name to lastName
+move ws-age to Age
+move ws-gender-input to Gender
+move function current-date to intake-timestamp
+open extend SAMPLE-INTAKE-FILE
+if ws-intake-status = "35"
+    open output SAMPLE-INTAKE-FILE
+end-if
+write myInput
+close SAMPLE-INTAKE-FILE.
+
 end program 4-UserInput.
 
 
