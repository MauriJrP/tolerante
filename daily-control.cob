@@ -0,0 +1,318 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. daily-control.
+author. Mauricio Rodriguez.
+date-written. 08/09/2026.
+*> Drives one sample through intake, age classification, and DNA
+*> verification in a single run, stamping all three steps with the
+*> same sample ID in a shared transaction file - instead of running
+*> 4-UserInput, 5-Conditionals, and hamming.cob as three unrelated
+*> programs with nothing linking their outputs for a given sample.
+*>
+*> Modification history
+*> 2026-08-09 MRP  The verification step now also posts an entry to
+*>                 the HAMMAUDIT audit log, the same as hamming.cob's
+*>                 own menu option 3 - this run was leaving hamming-
+*>                 reconcile.cob and daily-ops-report.cob with no record
+*>                 that a verification happened here at all.
+*> 2026-08-09 MRP  Age is now staged through a field one digit wider
+*>                 than the valid range and rejected outright if that
+*>                 extra leading position is non-blank, instead of
+*>                 relying on JUSTIFIED RIGHT to quietly truncate an
+*>                 overlong entry (typing 199 was passing validation
+*>                 as 99).
+
+environment division.
+input-output section.
+file-control.
+    select TRANSACTION-FILE assign to "DAILYTXN"
+        organization is line sequential
+        file status is WS-TXN-STATUS.
+    select GENDER-CODE-FILE assign to "GENDERCODES"
+        organization is line sequential
+        file status is WS-GENDER-FILE-STATUS.
+    select AGE-BRACKET-FILE assign to "AGEBRACKETS"
+        organization is line sequential
+        file status is WS-BRACKET-STATUS.
+    select AUDIT-FILE assign to "HAMMAUDIT"
+        organization is line sequential
+        file status is WS-AUDIT-STATUS.
+
+data division.
+file section.
+fd  TRANSACTION-FILE.
+    copy "transaction-rec.cpy".
+
+fd  GENDER-CODE-FILE.
+    copy "gender-code-rec.cpy".
+
+fd  AGE-BRACKET-FILE.
+    copy "age-bracket-rec.cpy".
+
+fd  AUDIT-FILE.
+    copy "audit-rec.cpy".
+
+working-storage section.
+01 WS-TXN-STATUS              pic x(02) value spaces.
+01 WS-GENDER-FILE-STATUS      pic x(02) value spaces.
+01 WS-BRACKET-STATUS          pic x(02) value spaces.
+01 WS-EOF-FLAG                pic x(01) value "N".
+   88 WS-EOF                  value "Y".
+
+01 WS-NEXT-SAMPLE-ID          pic 9(06) value 1.
+
+01 WS-FIRST-NAME              pic x(25) value spaces.
+01 WS-LAST-NAME               pic x(25) value spaces.
+01 WS-AGE-INPUT               pic x(03) justified right value spaces.
+01 WS-AGE                     pic 99 value 0.
+01 WS-AGE-VALID-FLAG          pic x(01) value "N".
+   88 WS-AGE-VALID            value "Y".
+01 WS-GENDER-INPUT             pic x(06) value spaces.
+01 WS-GENDER-VALID-FLAG       pic x(01) value "N".
+   88 WS-GENDER-VALID         value "Y".
+
+01 WS-MAX-GENDER-CODES        pic 9(02) value 20.
+01 WS-GENDER-CODE-COUNT       pic 9(02) value 0.
+01 WS-GENDER-CODE-TABLE.
+   05 WS-GENDER-CODE-ENTRY occurs 1 to 20 times
+      depending on WS-GENDER-CODE-COUNT indexed by WS-GC-IDX
+      pic x(06).
+
+01 WS-MAX-AGE-BRACKETS        pic 9(02) value 20.
+01 WS-AGE-BRACKET-COUNT       pic 9(02) value 0.
+01 WS-AGE-BRACKET-TABLE.
+   05 WS-AGE-BRACKET-ENTRY occurs 1 to 20 times
+      depending on WS-AGE-BRACKET-COUNT indexed by WS-AB-IDX.
+      10 WS-AB-LOW            pic 9(03).
+      10 WS-AB-HIGH           pic 9(03).
+      10 WS-AB-LABEL          pic x(10).
+
+01 WS-CLASSIFICATION          pic x(10) value spaces.
+
+01 WS-DNA-1                   pic x(120) value spaces.
+01 WS-DNA-2                   pic x(120) value spaces.
+01 WS-HAMMING                 pic 9(04) value 0.
+01 WS-ERROR                   pic x(31) value spaces.
+01 WS-HAMMING-OVERFLOW        pic x(01) value "N".
+   88 WS-HAMMING-OVERFLOW-YES value "Y".
+   88 WS-HAMMING-OVERFLOW-NO  value "N".
+copy "mismatch-positions.cpy".
+
+01 WS-HAMMING-RESULT          pic x(60) value spaces.
+
+01 WS-AUDIT-STATUS            pic x(02) value spaces.
+01 WS-USER-ID                 pic x(08) value spaces.
+
+procedure division.
+
+0000-MAIN.
+    perform 0010-IDENTIFY-USER.
+    perform 0050-DETERMINE-NEXT-ID.
+    perform 0100-LOAD-GENDER-CODES.
+    perform 0200-LOAD-AGE-BRACKETS.
+    perform 0300-COLLECT-INTAKE.
+    perform 0400-CLASSIFY-AGE.
+    perform 0500-VERIFY-STRANDS.
+    perform 0600-WRITE-TRANSACTION.
+    perform 0700-WRITE-AUDIT-RECORD.
+    display "Muestra procesada con ID: " WS-NEXT-SAMPLE-ID.
+    stop run.
+
+0010-IDENTIFY-USER.
+    accept WS-USER-ID from environment "USER"
+    if WS-USER-ID = spaces
+        accept WS-USER-ID from environment "LOGNAME"
+    end-if.
+    if WS-USER-ID = spaces
+        move "UNKNOWN" to WS-USER-ID
+    end-if.
+
+0050-DETERMINE-NEXT-ID.
+    move 1 to WS-NEXT-SAMPLE-ID.
+    open input TRANSACTION-FILE.
+    if WS-TXN-STATUS = "35"
+        continue
+    else
+        read TRANSACTION-FILE
+            at end set WS-EOF to true
+        end-read
+        perform 0051-CHECK-MAX-ID until WS-EOF
+        close TRANSACTION-FILE
+        move "N" to WS-EOF-FLAG
+    end-if.
+
+0051-CHECK-MAX-ID.
+    if TXN-SAMPLE-ID >= WS-NEXT-SAMPLE-ID
+        compute WS-NEXT-SAMPLE-ID = TXN-SAMPLE-ID + 1
+    end-if.
+    read TRANSACTION-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0100-LOAD-GENDER-CODES.
+    move 0 to WS-GENDER-CODE-COUNT.
+    open input GENDER-CODE-FILE.
+    if WS-GENDER-FILE-STATUS = "35"
+        perform 0110-SEED-DEFAULT-GENDER-CODES
+    else
+        read GENDER-CODE-FILE
+            at end set WS-EOF to true
+        end-read
+        perform 0120-LOAD-ONE-GENDER-CODE until WS-EOF
+        close GENDER-CODE-FILE
+        move "N" to WS-EOF-FLAG
+    end-if.
+
+0110-SEED-DEFAULT-GENDER-CODES.
+    move 3 to WS-GENDER-CODE-COUNT.
+    move "M     " to WS-GENDER-CODE-ENTRY(1).
+    move "F     " to WS-GENDER-CODE-ENTRY(2).
+    move "OTHER " to WS-GENDER-CODE-ENTRY(3).
+
+0120-LOAD-ONE-GENDER-CODE.
+    if WS-GENDER-CODE-COUNT < WS-MAX-GENDER-CODES
+        add 1 to WS-GENDER-CODE-COUNT
+        set WS-GC-IDX to WS-GENDER-CODE-COUNT
+        move GENDER-CODE-VALUE to WS-GENDER-CODE-ENTRY(WS-GC-IDX)
+    end-if.
+    read GENDER-CODE-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0200-LOAD-AGE-BRACKETS.
+    move 0 to WS-AGE-BRACKET-COUNT.
+    open input AGE-BRACKET-FILE.
+    if WS-BRACKET-STATUS = "35"
+        perform 0210-SEED-DEFAULT-AGE-BRACKETS
+    else
+        read AGE-BRACKET-FILE
+            at end set WS-EOF to true
+        end-read
+        perform 0220-LOAD-ONE-AGE-BRACKET until WS-EOF
+        close AGE-BRACKET-FILE
+        move "N" to WS-EOF-FLAG
+    end-if.
+
+0210-SEED-DEFAULT-AGE-BRACKETS.
+    move 3 to WS-AGE-BRACKET-COUNT.
+    move 0 to WS-AB-LOW(1).
+    move 17 to WS-AB-HIGH(1).
+    move "MINOR     " to WS-AB-LABEL(1).
+    move 18 to WS-AB-LOW(2).
+    move 64 to WS-AB-HIGH(2).
+    move "ADULT     " to WS-AB-LABEL(2).
+    move 65 to WS-AB-LOW(3).
+    move 120 to WS-AB-HIGH(3).
+    move "SENIOR    " to WS-AB-LABEL(3).
+
+0220-LOAD-ONE-AGE-BRACKET.
+    if WS-AGE-BRACKET-COUNT < WS-MAX-AGE-BRACKETS
+        add 1 to WS-AGE-BRACKET-COUNT
+        set WS-AB-IDX to WS-AGE-BRACKET-COUNT
+        move AGE-BRACKET-REC-LOW to WS-AB-LOW(WS-AB-IDX)
+        move AGE-BRACKET-REC-HIGH to WS-AB-HIGH(WS-AB-IDX)
+        move AGE-BRACKET-REC-LABEL to WS-AB-LABEL(WS-AB-IDX)
+    end-if.
+    read AGE-BRACKET-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0300-COLLECT-INTAKE.
+    display "Ingrese el nombre: " with no advancing.
+    accept WS-FIRST-NAME.
+    display "Ingrese el apellido: " with no advancing.
+    accept WS-LAST-NAME.
+    perform 0310-VALIDATE-AGE until WS-AGE-VALID.
+    perform 0320-VALIDATE-GENDER until WS-GENDER-VALID.
+
+0310-VALIDATE-AGE.
+    move spaces to WS-AGE-INPUT
+    display "Ingrese la edad: " with no advancing
+    accept WS-AGE-INPUT
+    if WS-AGE-INPUT(1:1) not = space
+        display "Edad invalida - demasiados digitos, intente de nuevo"
+    else
+        inspect WS-AGE-INPUT replacing leading space by "0"
+        if WS-AGE-INPUT is not numeric
+            display "Edad invalida - solo digitos, intente de nuevo"
+        else
+            move WS-AGE-INPUT to WS-AGE
+            if WS-AGE = 0
+                display "Edad invalida - no puede ser cero, intente de nuevo"
+            else
+                set WS-AGE-VALID to true
+            end-if
+        end-if
+    end-if.
+
+0320-VALIDATE-GENDER.
+    display "Ingrese el genero: " with no advancing
+    accept WS-GENDER-INPUT
+    set WS-GC-IDX to 1
+    search WS-GENDER-CODE-ENTRY
+        at end
+            display "Genero invalido, intente de nuevo"
+        when WS-GENDER-INPUT = WS-GENDER-CODE-ENTRY(WS-GC-IDX)
+            set WS-GENDER-VALID to true
+    end-search.
+
+0400-CLASSIFY-AGE.
+    move "UNKNOWN" to WS-CLASSIFICATION.
+    set WS-AB-IDX to 1.
+    search WS-AGE-BRACKET-ENTRY
+        at end
+            continue
+        when WS-AGE >= WS-AB-LOW(WS-AB-IDX) and
+             WS-AGE <= WS-AB-HIGH(WS-AB-IDX)
+            move WS-AB-LABEL(WS-AB-IDX) to WS-CLASSIFICATION
+    end-search.
+
+0500-VERIFY-STRANDS.
+    display "Ingrese la cadena 1: " with no advancing.
+    accept WS-DNA-1.
+    display "Ingrese la cadena 2: " with no advancing.
+    accept WS-DNA-2.
+    call "HAMMING" using WS-DNA-1, WS-DNA-2, WS-HAMMING, WS-ERROR,
+        WS-HAMMING-OVERFLOW, WS-MISMATCH-POSITIONS
+    move spaces to WS-HAMMING-RESULT.
+    if WS-ERROR not = spaces
+        string "ERROR: " WS-ERROR
+            delimited by size into WS-HAMMING-RESULT
+    else
+        string "HAMMING: " WS-HAMMING delimited by size
+            into WS-HAMMING-RESULT
+    end-if.
+
+0600-WRITE-TRANSACTION.
+    move WS-NEXT-SAMPLE-ID to TXN-SAMPLE-ID.
+    move function current-date to TXN-TIMESTAMP.
+    move WS-FIRST-NAME to TXN-FIRST-NAME.
+    move WS-LAST-NAME to TXN-LAST-NAME.
+    move WS-AGE to TXN-AGE.
+    move WS-GENDER-INPUT to TXN-GENDER.
+    move WS-CLASSIFICATION to TXN-CLASSIFICATION.
+    move WS-DNA-1 to TXN-STRAND-1.
+    move WS-DNA-2 to TXN-STRAND-2.
+    move WS-HAMMING-RESULT to TXN-HAMMING-RESULT.
+    open extend TRANSACTION-FILE.
+    if WS-TXN-STATUS = "35"
+        open output TRANSACTION-FILE
+    end-if.
+    write TRANSACTION-RECORD.
+    close TRANSACTION-FILE.
+
+0700-WRITE-AUDIT-RECORD.
+    move WS-USER-ID to AUDIT-USER-ID.
+    move function current-date to AUDIT-TIMESTAMP.
+    move 3 to AUDIT-OPTION.
+    move WS-DNA-1 to AUDIT-STRAND-1.
+    move WS-DNA-2 to AUDIT-STRAND-2.
+    move WS-HAMMING-RESULT to AUDIT-RESULT.
+    open extend AUDIT-FILE.
+    if WS-AUDIT-STATUS = "35"
+        open output AUDIT-FILE
+    end-if.
+    write AUDIT-RECORD.
+    close AUDIT-FILE.
+
+end program daily-control.
