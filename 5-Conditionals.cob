@@ -1,28 +1,170 @@
            >>SOURCE FORMAT FREE
 identification division.
-*> Program to check if user is adult or not.
+*> Batch program to classify a file of ages by age bracket
+*> (minor/adult/senior), one classification line per input record.
 program-id. 5-Conditionals.
+author. Mauricio Rodriguez.
 
-environment division.
+*> Modification history
+*> 2026-08-09 MRP  Added numeric/range validation with re-prompt on
+*>                 the age entry instead of accepting raw garbage.
+*> 2026-08-09 MRP  Replaced the hardcoded ">= 18" test with a lookup
+*>                 against an age-bracket table so brackets (and the
+*>                 senior cutoff) can be adjusted without a recompile.
+*> 2026-08-09 MRP  Converted from a one-age-per-run interactive accept
+*>                 into a batch screening run that reads a file of
+*>                 ages and writes one classification line per record -
+*>                 screening a caseload no longer takes one invocation
+*>                 per person. A record that fails validation is
+*>                 reported as invalid and skipped rather than
+*>                 re-prompted, since there is no terminal to re-prompt.
+*> 2026-08-09 MRP  Age brackets are now loaded from the maintained
+*>                 AGEBRACKETS reference file (see refdata-maint.cob)
+*>                 instead of a hardcoded table, falling back to the
+*>                 original MINOR/ADULT/SENIOR ranges if that file has
+*>                 not been created yet.
 
+environment division.
+input-output section.
+file-control.
+    select AGE-SCREENING-FILE assign to "AGEFILE"
+        organization is line sequential.
+    select CLASSIFICATION-REPORT-FILE assign to "AGERPT"
+        organization is line sequential.
+    select AGE-BRACKET-FILE assign to "AGEBRACKETS"
+        organization is line sequential
+        file status is ws-bracket-status.
 
 data division.
 
+file section.
+fd  AGE-SCREENING-FILE.
+    copy "age-screening-rec.cpy".
+
+fd  CLASSIFICATION-REPORT-FILE.
+01  ws-report-line pic x(80).
+
+fd  AGE-BRACKET-FILE.
+    copy "age-bracket-rec.cpy".
+
 working-storage section.
-01  age pic 99.
-01  adult pic x(5) value "adult".
-01  minor pic x(5) value "minor".
+01  ws-eof-flag pic x(1) value "N".
+    88  ws-eof value "Y".
 
+01  ws-bracket-status pic x(02) value spaces.
+
+01  ws-record-count pic 9(06) value 0.
+
+01  ws-age-input pic x(3) justified right value spaces.
+01  age pic 999 value 0.
+
+*> Age-bracket lookup table - low/high inclusive range plus label,
+*> loaded at startup from the AGEBRACKETS reference file. Ranges must
+*> be contiguous and non-overlapping, ascending by age.
+01  ws-max-age-brackets pic 9(02) value 20.
+01  age-bracket-count   pic 9(02) value 0.
+01  age-bracket-table.
+    05  age-bracket-entry occurs 1 to 20 times
+        depending on age-bracket-count indexed by age-bracket-idx.
+        10  age-bracket-low  pic 9(3).
+        10  age-bracket-high pic 9(3).
+        10  age-bracket-label pic x(10).
+
+01  ws-classification pic x(10) value spaces.
 
 procedure division.
 main-logic.
-display "Enter your age".
-accept age.
-if age >= 18
-display adult
+perform 1000-initialize
+perform 2000-process-age-record until ws-eof
+perform 9000-terminate
+
+stop run.
+
+1000-initialize.
+perform 1010-LOAD-AGE-BRACKETS
+open input AGE-SCREENING-FILE
+open output CLASSIFICATION-REPORT-FILE
+read AGE-SCREENING-FILE
+    at end set ws-eof to true
+end-read.
+
+1010-LOAD-AGE-BRACKETS.
+move 0 to age-bracket-count
+open input AGE-BRACKET-FILE
+if ws-bracket-status = "35"
+    perform 1011-SEED-DEFAULT-BRACKETS
 else
-display minor
+    move "N" to ws-eof-flag
+    read AGE-BRACKET-FILE
+        at end set ws-eof to true
+    end-read
+    perform 1012-LOAD-ONE-BRACKET until ws-eof
+    close AGE-BRACKET-FILE
+    move "N" to ws-eof-flag
+end-if.
 
+1011-SEED-DEFAULT-BRACKETS.
+move 3 to age-bracket-count.
+move 0 to age-bracket-low(1).
+move 17 to age-bracket-high(1).
+move "MINOR     " to age-bracket-label(1).
+move 18 to age-bracket-low(2).
+move 64 to age-bracket-high(2).
+move "ADULT     " to age-bracket-label(2).
+move 65 to age-bracket-low(3).
+move 120 to age-bracket-high(3).
+move "SENIOR    " to age-bracket-label(3).
+
+1012-LOAD-ONE-BRACKET.
+if age-bracket-count < ws-max-age-brackets
+    add 1 to age-bracket-count
+    set age-bracket-idx to age-bracket-count
+    move AGE-BRACKET-REC-LOW to age-bracket-low(age-bracket-idx)
+    move AGE-BRACKET-REC-HIGH to age-bracket-high(age-bracket-idx)
+    move AGE-BRACKET-REC-LABEL to age-bracket-label(age-bracket-idx)
+end-if.
+read AGE-BRACKET-FILE
+    at end set ws-eof to true
+end-read.
+
+2000-process-age-record.
+add 1 to ws-record-count
+move AGE-SCREENING-AGE to ws-age-input
+move spaces to ws-report-line
+if ws-age-input is not numeric
+    string "RECORD " ws-record-count " INVALID AGE: " ws-age-input
+        delimited by size into ws-report-line
+else
+    move ws-age-input to age
+    if age > 120
+        string "RECORD " ws-record-count " INVALID AGE: " ws-age-input
+            delimited by size into ws-report-line
+    else
+        perform 2100-classify-age
+        string "RECORD " ws-record-count " AGE: " ws-age-input
+            " CLASSIFICATION: " ws-classification
+            delimited by size into ws-report-line
+    end-if
+end-if
+write ws-report-line
+read AGE-SCREENING-FILE
+    at end set ws-eof to true
+end-read.
+
+2100-classify-age.
+move "UNKNOWN" to ws-classification
+set age-bracket-idx to 1
+search age-bracket-entry
+    at end
+        continue
+    when age >= age-bracket-low(age-bracket-idx) and
+         age <= age-bracket-high(age-bracket-idx)
+        move age-bracket-label(age-bracket-idx) to ws-classification
+end-search.
+
+9000-terminate.
+close AGE-SCREENING-FILE
+close CLASSIFICATION-REPORT-FILE
+display "Edades procesadas: " ws-record-count.
 
-stop run.
 end program 5-Conditionals.
