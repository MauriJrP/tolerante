@@ -0,0 +1,159 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. hamming-batch.
+author. Mauricio Rodriguez.
+date-written. 08/09/2026.
+*> Batch driver that runs the HAMMING comparison over every strand
+*> pair in a sequential input file, one report line per pair.
+*>
+*> Modification history
+*> 2026-08-09 MRP  Added checkpoint/restart: the last record number
+*>                 processed is posted to a control file every
+*>                 WS-CHECKPOINT-INTERVAL records, and a restart skips
+*>                 pairs already posted on a prior run.
+*> 2026-08-09 MRP  Report lines now list the mismatching positions
+*>                 alongside the HAMMING count, not just the count.
+environment division.
+input-output section.
+file-control.
+    select DNA-PAIR-FILE assign to "DNAPAIRS"
+        organization is line sequential.
+    select DNA-REPORT-FILE assign to "DNAREPORT"
+        organization is line sequential.
+    select CHECKPOINT-FILE assign to "DNACKPT"
+        organization is line sequential
+        file status is WS-CHECKPOINT-STATUS.
+
+data division.
+file section.
+fd  DNA-PAIR-FILE.
+    copy "dna-pair-rec.cpy".
+
+fd  DNA-REPORT-FILE.
+01  WS-REPORT-LINE          pic x(600).
+
+fd  CHECKPOINT-FILE.
+01  WS-CHECKPOINT-RECORD    pic 9(06).
+
+working-storage section.
+01 WS-EOF-FLAG              pic x(01) value "N".
+   88 WS-EOF                value "Y".
+
+01 WS-CHECKPOINT-STATUS     pic x(02) value spaces.
+01 WS-CHECKPOINT-INTERVAL   pic 9(04) value 10.
+01 WS-LAST-CHECKPOINT       pic 9(06) value 0.
+
+01 WS-RECORD-COUNT          pic 9(06) value 0.
+
+01 WS-DNA-1                 pic x(120) value spaces.
+01 WS-DNA-2                 pic x(120) value spaces.
+01 WS-HAMMING               pic 9(04) value 0.
+01 WS-ERROR                 pic x(31) value spaces.
+01 WS-HAMMING-OVERFLOW      pic x(01) value "N".
+   88 WS-HAMMING-OVERFLOW-YES  value "Y".
+   88 WS-HAMMING-OVERFLOW-NO   value "N".
+
+copy "mismatch-positions.cpy".
+01 WS-POSITION-LIST         pic x(480) value spaces.
+01 WS-POSITION-PTR          pic 9(03).
+01 WS-POSITION-IDX          pic 9(03).
+
+procedure division.
+
+0000-MAIN.
+    perform 0100-INITIALIZE.
+    perform 0200-PROCESS-PAIR until WS-EOF.
+    perform 0900-TERMINATE.
+    stop run.
+
+0100-INITIALIZE.
+    perform 0110-READ-CHECKPOINT.
+    open input DNA-PAIR-FILE.
+    if WS-LAST-CHECKPOINT > 0
+        open extend DNA-REPORT-FILE
+    else
+        open output DNA-REPORT-FILE
+    end-if.
+    read DNA-PAIR-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0110-READ-CHECKPOINT.
+    move 0 to WS-LAST-CHECKPOINT.
+    open input CHECKPOINT-FILE.
+    if WS-CHECKPOINT-STATUS = "00"
+        read CHECKPOINT-FILE
+            at end continue
+            not at end move WS-CHECKPOINT-RECORD to WS-LAST-CHECKPOINT
+        end-read
+        close CHECKPOINT-FILE
+    end-if.
+
+0200-PROCESS-PAIR.
+    add 1 to WS-RECORD-COUNT.
+    if WS-RECORD-COUNT <= WS-LAST-CHECKPOINT
+        continue
+    else
+        move DNA-PAIR-STRAND-1 to WS-DNA-1
+        move DNA-PAIR-STRAND-2 to WS-DNA-2
+        move zero to WS-HAMMING
+        move spaces to WS-ERROR
+        call "HAMMING" using WS-DNA-1, WS-DNA-2, WS-HAMMING, WS-ERROR,
+            WS-HAMMING-OVERFLOW, WS-MISMATCH-POSITIONS
+        move spaces to WS-REPORT-LINE
+        if WS-ERROR not = spaces
+            string "PAIR " WS-RECORD-COUNT " ERROR: " WS-ERROR
+                delimited by size into WS-REPORT-LINE
+        else
+            if WS-HAMMING-OVERFLOW-YES
+                string "PAIR " WS-RECORD-COUNT " HAMMING: " WS-HAMMING
+                    " (OVERFLOW - true distance exceeds maximum)"
+                    delimited by size into WS-REPORT-LINE
+            else
+                if WS-HAMMING > 0
+                    perform 0220-BUILD-POSITION-LIST
+                    string "PAIR " WS-RECORD-COUNT " HAMMING: " WS-HAMMING
+                        " POSITIONS: " function trim(WS-POSITION-LIST)
+                        delimited by size into WS-REPORT-LINE
+                else
+                    string "PAIR " WS-RECORD-COUNT " HAMMING: " WS-HAMMING
+                        delimited by size into WS-REPORT-LINE
+                end-if
+            end-if
+        end-if
+        write WS-REPORT-LINE
+        if function mod(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+            perform 0210-WRITE-CHECKPOINT
+        end-if
+    end-if.
+    read DNA-PAIR-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0220-BUILD-POSITION-LIST.
+    move spaces to WS-POSITION-LIST.
+    move 1 to WS-POSITION-PTR.
+    move 1 to WS-POSITION-IDX.
+    perform 0221-APPEND-POSITION
+        until WS-POSITION-IDX > WS-HAMMING.
+
+0221-APPEND-POSITION.
+    if WS-POSITION-IDX > 1
+        string "," delimited by size
+            into WS-POSITION-LIST with pointer WS-POSITION-PTR
+    end-if.
+    string WS-MISMATCH-POSITION(WS-POSITION-IDX) delimited by size
+        into WS-POSITION-LIST with pointer WS-POSITION-PTR.
+    add 1 to WS-POSITION-IDX.
+
+0210-WRITE-CHECKPOINT.
+    open output CHECKPOINT-FILE.
+    move WS-RECORD-COUNT to WS-CHECKPOINT-RECORD.
+    write WS-CHECKPOINT-RECORD.
+    close CHECKPOINT-FILE.
+
+0900-TERMINATE.
+    close DNA-PAIR-FILE.
+    close DNA-REPORT-FILE.
+    perform 0210-WRITE-CHECKPOINT.
+    display "Pares procesados: " WS-RECORD-COUNT.
