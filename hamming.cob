@@ -3,9 +3,54 @@ identification division.
 program-id. hamming.
 author. Mauricio Rodriguez.
 date-written. 03/10/2022.
+
+*> Modification history
+*> 2026-08-09 MRP  Every menu action now writes an entry to the
+*>                 audit log (who, when, option, strand(s), result)
+*>                 instead of leaving no trail once the screen scrolls.
+*> 2026-08-09 MRP  Random-number seed now comes from the full date and
+*>                 time (to hundredths) instead of just the clock hour,
+*>                 so two runs started in the same hour don't draw the
+*>                 same sequence of bases.
+*> 2026-08-09 MRP  Generated and verified strands are now posted to a
+*>                 master file keyed by ID, with a new menu option to
+*>                 load one back into WS-DNA-1 - previously everything
+*>                 lived only in WORKING-STORAGE and was gone at STOP RUN.
+*> 2026-08-09 MRP  Added a menu option to read a strand straight from a
+*>                 sequential file, so sequencer output can feed option
+*>                 3's verification without retyping it at an ACCEPT.
+*> 2026-08-09 MRP  Mismatch introduction now tracks which positions have
+*>                 already been mutated and compares a candidate base
+*>                 against the ORIGINAL strand, not the one being built -
+*>                 previously a repeated index pick against the mutated
+*>                 strand could silently land back on the original base
+*>                 or double up on one position while still counting as
+*>                 a distinct error.
 environment division.
+input-output section.
+file-control.
+    select AUDIT-FILE assign to "HAMMAUDIT"
+        organization is line sequential
+        file status is WS-AUDIT-STATUS.
+    select STRAND-MASTER-FILE assign to "HAMSTRANDS"
+        organization is line sequential
+        file status is WS-MASTER-STATUS.
+    select EXTERNAL-STRAND-FILE assign to "HAMEXTERN"
+        organization is line sequential
+        file status is WS-EXTERNAL-STATUS.
 
 data division.
+
+file section.
+fd  AUDIT-FILE.
+    copy "audit-rec.cpy".
+
+fd  STRAND-MASTER-FILE.
+    copy "strand-master-rec.cpy".
+
+fd  EXTERNAL-STRAND-FILE.
+    copy "strand-rec.cpy".
+
 working-storage section.
 *> Define variables
 01 ws-opt pic 9(1) value 1.
@@ -13,31 +58,99 @@ working-storage section.
        88 ws-opt-2 value 2.
        88 ws-opt-3 value 3.
        88 ws-opt-4 value 4.
+       88 ws-opt-5 value 5.
+       88 ws-opt-6 value 6.
+
+01 WS-SEED-DATE             PIC 9(08).
+01 WS-SEED-TIME             PIC 9(08).
+01 WS-SEED-VALUE            PIC 9(16).
+
+01 WS-BASES                PIC X(04) VALUE "ACGT".
+01 WS-BASES-TABLE          REDEFINES WS-BASES.
+   05 WS-BASES-VALUE       PIC X(01)
+                           OCCURS 4 TIMES.
+01 WS-BASE-IDX             PIC 9(01).
+
+01 WS-DNA-1-LENGTH         PIC 9(03) VALUE 32.
+01 WS-DNA-IDX              PIC 9(03).
 
-01  hour pic 99.
+01 WS-MISMATCH-COUNT       PIC 9(03) VALUE 0.
+01 WS-MISMATCH-DONE        PIC 9(03) VALUE 0.
 
-01 WS-DNA-1                PIC X(32) VALUE SPACES.
+01 WS-DNA-1                PIC X(120) VALUE SPACES.
 01 WS-DNA-1-TABLE          REDEFINES WS-DNA-1.
    05 WS-DNA-1-VALUE       PIC X(01)
-                           OCCURS 32 TIMES.
+                           OCCURS 120 TIMES.
+
+01 WS-DNA-2                PIC X(120) VALUE SPACES.
+01 WS-DNA-2-TABLE          REDEFINES WS-DNA-2.
+   05 WS-DNA-2-VALUE       PIC X(01)
+                           OCCURS 120 TIMES.
+
+01 WS-HAMMING              PIC 9(04) VALUE ZEROES.
+01 WS-ERROR                PIC X(31) VALUE SPACES.
+01 WS-HAMMING-OVERFLOW     PIC X(01) VALUE "N".
+   88 WS-HAMMING-OVERFLOW-YES  VALUE "Y".
+   88 WS-HAMMING-OVERFLOW-NO   VALUE "N".
+
+COPY "mismatch-positions.cpy".
+01 WS-POSITION-LIST        PIC X(480) VALUE SPACES.
+01 WS-POSITION-PTR         PIC 9(03).
+01 WS-POSITION-IDX         PIC 9(03).
+
+01 WS-USED-INDEX-TABLE.
+   05 WS-USED-INDEX-FLAG   PIC X(01) OCCURS 120 TIMES.
+01 WS-INDEX-FOUND-FLAG     PIC X(01) VALUE "N".
+   88 WS-INDEX-FOUND       VALUE "Y".
+
+01 WS-AUDIT-STATUS         PIC X(02) VALUE SPACES.
+01 WS-USER-ID              PIC X(08) VALUE SPACES.
+01 WS-AUDIT-RESULT         PIC X(60) VALUE SPACES.
+
+01 WS-MASTER-STATUS        PIC X(02) VALUE SPACES.
+01 WS-MASTER-EOF-FLAG      PIC X(01) VALUE "N".
+   88 WS-MASTER-EOF        VALUE "Y".
+01 WS-NEXT-STRAND-ID       PIC 9(06) VALUE 1.
+01 WS-LOOKUP-ID            PIC 9(06) VALUE 0.
+01 WS-STRAND-FOUND-FLAG    PIC X(01) VALUE "N".
+   88 WS-STRAND-FOUND      VALUE "Y".
+01 WS-SAVE-STRAND          PIC X(120) VALUE SPACES.
+01 WS-EXTERNAL-STATUS      PIC X(02) VALUE SPACES.
 
 procedure division.
 
 0000-MAIN.
        display "Program starts"
+       perform 0010-IDENTIFY-USER.
        perform 0100-MENU until ws-opt = 4.
        stop run.
-       
+
+0010-IDENTIFY-USER.
+       accept WS-USER-ID from environment "USER"
+       if WS-USER-ID = spaces
+           accept WS-USER-ID from environment "LOGNAME"
+       end-if.
+       if WS-USER-ID = spaces
+           move "UNKNOWN" to WS-USER-ID
+       end-if.
+
 0050-GENERATE-RANDOM-NUMBER.
-       accept hour from time
-       display hour.
+       accept WS-SEED-DATE from date yyyymmdd
+       accept WS-SEED-TIME from time
+       compute WS-SEED-VALUE =
+           WS-SEED-DATE * 100000000 + WS-SEED-TIME
+       compute WS-BASE-IDX =
+           function integer(function random(WS-SEED-VALUE) * 4) + 1.
 
 0100-MENU.
        display "1) Generar cadena valida"
        display "2) Generar cadena con errores"
        display "3) Verificar cadena"
        display "4) Salir"
+       display "5) Cargar cadena guardada"
+       display "6) Cargar cadena desde archivo externo"
        accept ws-opt
+       move spaces to WS-AUDIT-RESULT
        evaluate true
            when ws-opt = 1
                perform 0200-GENERATE-VALID-STRING
@@ -47,20 +160,240 @@ procedure division.
                perform 0400-VERIFY-STRING
            when ws-opt = 4
                display "Saliendo..."
+               move "EXIT" to WS-AUDIT-RESULT
+           when ws-opt = 5
+               perform 0600-LOAD-STRAND
+           when ws-opt = 6
+               perform 0700-LOAD-EXTERNAL-STRAND
            when other
                display "Opcion invalida"
+               move "INVALID OPTION" to WS-AUDIT-RESULT
        end-evaluate.
+       perform 0120-WRITE-AUDIT-RECORD.
+
+0120-WRITE-AUDIT-RECORD.
+       move WS-USER-ID to AUDIT-USER-ID.
+       move function current-date to AUDIT-TIMESTAMP.
+       move ws-opt to AUDIT-OPTION.
+       move WS-DNA-1 to AUDIT-STRAND-1.
+       move WS-DNA-2 to AUDIT-STRAND-2.
+       move WS-AUDIT-RESULT to AUDIT-RESULT.
+       open extend AUDIT-FILE.
+       if WS-AUDIT-STATUS = "35"
+           open output AUDIT-FILE
+       end-if.
+       write AUDIT-RECORD.
+       close AUDIT-FILE.
 
 0200-GENERATE-VALID-STRING.
        display "Generando cadena valida...".
-       display "Cadena generada: ".
+       perform 0050-GENERATE-RANDOM-NUMBER.
+       move spaces to WS-DNA-1.
+       move 1 to WS-DNA-IDX.
+       perform 0210-FILL-RANDOM-BASE
+           until WS-DNA-IDX > WS-DNA-1-LENGTH.
+       display "Cadena generada: " WS-DNA-1.
+       move "GENERATED VALID STRAND" to WS-AUDIT-RESULT.
+       move WS-DNA-1 to WS-SAVE-STRAND.
+       perform 0500-SAVE-STRAND.
+
+0210-FILL-RANDOM-BASE.
+       compute WS-BASE-IDX =
+           function integer(function random * 4) + 1.
+       move WS-BASES-VALUE(WS-BASE-IDX)
+           to WS-DNA-1-VALUE(WS-DNA-IDX).
+       add 1 to WS-DNA-IDX.
 
 0300-GENERATE-INVALID-STRING.
        display "Generando cadena con errores...".
-       display "Cadena generada: ".
+       if WS-DNA-1 = spaces
+           perform 0200-GENERATE-VALID-STRING
+       end-if.
+       move WS-DNA-1 to WS-DNA-2.
+       display "Cuantos errores desea introducir (1-32): "
+           with no advancing.
+       accept WS-MISMATCH-COUNT.
+       if WS-MISMATCH-COUNT = 0 or WS-MISMATCH-COUNT > WS-DNA-1-LENGTH
+           move 1 to WS-MISMATCH-COUNT
+       end-if.
+       move 1 to WS-MISMATCH-DONE.
+       perform 0305-RESET-USED-INDEXES.
+       perform 0310-INTRODUCE-MISMATCH
+           until WS-MISMATCH-DONE > WS-MISMATCH-COUNT.
+       display "Cadena generada: " WS-DNA-2.
+       move spaces to WS-AUDIT-RESULT.
+       string "GENERATED INVALID STRAND WITH " WS-MISMATCH-COUNT
+           " ERRORS" delimited by size into WS-AUDIT-RESULT.
+       move WS-DNA-2 to WS-SAVE-STRAND.
+       perform 0500-SAVE-STRAND.
+
+0305-RESET-USED-INDEXES.
+       move 1 to WS-DNA-IDX.
+       perform 0306-RESET-ONE-INDEX
+           until WS-DNA-IDX > WS-DNA-1-LENGTH.
+
+0306-RESET-ONE-INDEX.
+       move "N" to WS-USED-INDEX-FLAG(WS-DNA-IDX).
+       add 1 to WS-DNA-IDX.
+
+0310-INTRODUCE-MISMATCH.
+       move "N" to WS-INDEX-FOUND-FLAG.
+       perform 0311-PICK-UNUSED-INDEX until WS-INDEX-FOUND.
+       compute WS-BASE-IDX =
+           function integer(function random * 4) + 1.
+       if WS-BASES-VALUE(WS-BASE-IDX) = WS-DNA-1-VALUE(WS-DNA-IDX)
+           compute WS-BASE-IDX =
+               function mod(WS-BASE-IDX, 4) + 1
+       end-if.
+       move WS-BASES-VALUE(WS-BASE-IDX)
+           to WS-DNA-2-VALUE(WS-DNA-IDX).
+       move "Y" to WS-USED-INDEX-FLAG(WS-DNA-IDX).
+       add 1 to WS-MISMATCH-DONE.
+
+0311-PICK-UNUSED-INDEX.
+       compute WS-DNA-IDX =
+           function integer(function random * WS-DNA-1-LENGTH) + 1.
+       if WS-USED-INDEX-FLAG(WS-DNA-IDX) = "N"
+           set WS-INDEX-FOUND to true
+       end-if.
 
 0400-VERIFY-STRING.
        display "Verificando cadena...".
-       display "Cadena verificada: ".
+       display "Ingrese la cadena 1: " with no advancing.
+       accept WS-DNA-1.
+       display "Ingrese la cadena 2: " with no advancing.
+       accept WS-DNA-2.
+       call "HAMMING" using WS-DNA-1, WS-DNA-2, WS-HAMMING, WS-ERROR,
+           WS-HAMMING-OVERFLOW, WS-MISMATCH-POSITIONS
+       move spaces to WS-AUDIT-RESULT.
+       if WS-ERROR not = spaces
+           display "Cadena verificada: ERROR - " WS-ERROR
+           string "ERROR: " WS-ERROR
+               delimited by size into WS-AUDIT-RESULT
+       else
+           display "Cadena verificada: " WS-HAMMING
+           string "HAMMING: " WS-HAMMING
+               delimited by size into WS-AUDIT-RESULT
+           if WS-HAMMING-OVERFLOW-YES
+               display "Aviso: la distancia real excede el maximo reportable"
+           end-if
+           if WS-HAMMING > 0
+               perform 0410-BUILD-POSITION-LIST
+               display "Posiciones con diferencias: "
+                   function trim(WS-POSITION-LIST)
+           end-if
+           move WS-DNA-1 to WS-SAVE-STRAND
+           perform 0500-SAVE-STRAND
+           move WS-DNA-2 to WS-SAVE-STRAND
+           perform 0500-SAVE-STRAND
+       end-if.
+
+0410-BUILD-POSITION-LIST.
+       move spaces to WS-POSITION-LIST.
+       move 1 to WS-POSITION-PTR.
+       move 1 to WS-POSITION-IDX.
+       perform 0411-APPEND-POSITION
+           until WS-POSITION-IDX > WS-HAMMING.
+
+0411-APPEND-POSITION.
+       if WS-POSITION-IDX > 1
+           string "," delimited by size
+               into WS-POSITION-LIST with pointer WS-POSITION-PTR
+       end-if.
+       string WS-MISMATCH-POSITION(WS-POSITION-IDX) delimited by size
+           into WS-POSITION-LIST with pointer WS-POSITION-PTR.
+       add 1 to WS-POSITION-IDX.
+
+0500-SAVE-STRAND.
+       perform 0510-DETERMINE-NEXT-ID.
+       move WS-NEXT-STRAND-ID to STRAND-MASTER-ID.
+       move function current-date to STRAND-MASTER-TIMESTAMP.
+       move WS-SAVE-STRAND to STRAND-MASTER-VALUE.
+       open extend STRAND-MASTER-FILE.
+       if WS-MASTER-STATUS = "35"
+           open output STRAND-MASTER-FILE
+       end-if.
+       write STRAND-MASTER-RECORD.
+       close STRAND-MASTER-FILE.
+       display "Cadena guardada con ID: " WS-NEXT-STRAND-ID.
+
+0510-DETERMINE-NEXT-ID.
+       move 1 to WS-NEXT-STRAND-ID.
+       move "N" to WS-MASTER-EOF-FLAG.
+       open input STRAND-MASTER-FILE.
+       if WS-MASTER-STATUS = "35"
+           continue
+       else
+           read STRAND-MASTER-FILE
+               at end set WS-MASTER-EOF to true
+           end-read
+           perform 0511-CHECK-MAX-ID until WS-MASTER-EOF
+           close STRAND-MASTER-FILE
+       end-if.
+
+0511-CHECK-MAX-ID.
+       if STRAND-MASTER-ID >= WS-NEXT-STRAND-ID
+           compute WS-NEXT-STRAND-ID = STRAND-MASTER-ID + 1
+       end-if.
+       read STRAND-MASTER-FILE
+           at end set WS-MASTER-EOF to true
+       end-read.
+
+0600-LOAD-STRAND.
+       display "Ingrese el ID de la cadena a cargar: " with no advancing.
+       accept WS-LOOKUP-ID.
+       move "N" to WS-STRAND-FOUND-FLAG.
+       move "N" to WS-MASTER-EOF-FLAG.
+       move spaces to WS-AUDIT-RESULT.
+       open input STRAND-MASTER-FILE.
+       if WS-MASTER-STATUS = "35"
+           display "No hay cadenas guardadas todavia."
+           move "LOAD STRAND: NOT FOUND" to WS-AUDIT-RESULT
+       else
+           read STRAND-MASTER-FILE
+               at end set WS-MASTER-EOF to true
+           end-read
+           perform 0610-CHECK-STRAND-MATCH
+               until WS-MASTER-EOF or WS-STRAND-FOUND
+           close STRAND-MASTER-FILE
+           if WS-STRAND-FOUND
+               move STRAND-MASTER-VALUE to WS-DNA-1
+               display "Cadena cargada: " WS-DNA-1
+               string "LOADED STRAND ID " WS-LOOKUP-ID
+                   delimited by size into WS-AUDIT-RESULT
+           else
+               display "No se encontro una cadena con ese ID."
+               move "LOAD STRAND: NOT FOUND" to WS-AUDIT-RESULT
+           end-if
+       end-if.
+
+0610-CHECK-STRAND-MATCH.
+       if STRAND-MASTER-ID = WS-LOOKUP-ID
+           move "Y" to WS-STRAND-FOUND-FLAG
+       else
+           read STRAND-MASTER-FILE
+               at end set WS-MASTER-EOF to true
+           end-read
+       end-if.
+
+0700-LOAD-EXTERNAL-STRAND.
+       move spaces to WS-AUDIT-RESULT.
+       open input EXTERNAL-STRAND-FILE.
+       if WS-EXTERNAL-STATUS = "35"
+           display "No se encontro el archivo de cadena externa."
+           move "LOAD EXTERNAL STRAND: FILE NOT FOUND" to WS-AUDIT-RESULT
+       else
+           read EXTERNAL-STRAND-FILE
+               at end
+                   display "El archivo de cadena externa esta vacio."
+                   move "LOAD EXTERNAL STRAND: EMPTY FILE"
+                       to WS-AUDIT-RESULT
+               not at end
+                   move STRAND-VALUE to WS-DNA-1
+                   display "Cadena cargada desde archivo: " WS-DNA-1
+                   move "LOADED EXTERNAL STRAND" to WS-AUDIT-RESULT
+           end-read
+           close EXTERNAL-STRAND-FILE
+       end-if.
 
 
