@@ -0,0 +1,157 @@
+       >>SOURCE FORMAT FREE
+identification division.
+program-id. hamming-reconcile.
+author. Mauricio Rodriguez.
+date-written. 08/09/2026.
+*> Reads the hamming.cob audit log (HAMMAUDIT) and reports which
+*> generated strands (menu options 1 and 2) were never run through
+*> verification (menu option 3) before the log was closed out.
+*>
+*> The working-storage table is capped at WS-MAX-GENERATED entries;
+*> any generated-strand records beyond the cap are counted but not
+*> tracked, and that is called out on the report rather than silently
+*> dropped, matching hamming-matrix.cob's WS-MAX-STRANDS cap.
+*>
+*> Modification history
+*> 2026-08-09 MRP  Added the WS-MAX-GENERATED cap/skip counter above -
+*>                 a log with more than 500 generate events used to
+*>                 overrun WS-GENERATED-TABLE silently.
+environment division.
+input-output section.
+file-control.
+    select AUDIT-FILE assign to "HAMMAUDIT"
+        organization is line sequential
+        file status is WS-AUDIT-STATUS.
+    select RECONCILE-REPORT-FILE assign to "HAMRECON"
+        organization is line sequential.
+
+data division.
+file section.
+fd  AUDIT-FILE.
+    copy "audit-rec.cpy".
+
+fd  RECONCILE-REPORT-FILE.
+01  WS-REPORT-LINE              pic x(160).
+
+working-storage section.
+01 WS-AUDIT-STATUS              pic x(02) value spaces.
+01 WS-EOF-FLAG                  pic x(01) value "N".
+   88 WS-EOF                    value "Y".
+
+01 WS-MAX-GENERATED             pic 9(03) value 500.
+01 WS-GENERATED-COUNT           pic 9(03) value 0.
+01 WS-GENERATED-SKIPPED         pic 9(03) value 0.
+01 WS-VERIFIED-COUNT            pic 9(03) value 0.
+01 WS-UNVERIFIED-COUNT          pic 9(03) value 0.
+
+01 WS-GENERATED-TABLE.
+   05 WS-GENERATED-ENTRY occurs 500 times indexed by WS-GEN-IDX.
+      10 WS-GENERATED-STRAND      pic x(120).
+      10 WS-GENERATED-TIMESTAMP   pic x(21).
+      10 WS-GENERATED-VERIFIED    pic x(01) value "N".
+         88 WS-GENERATED-IS-VERIFIED value "Y".
+
+procedure division.
+
+0000-MAIN.
+    perform 0100-LOAD-GENERATED-STRANDS.
+    perform 0200-MARK-VERIFIED-STRANDS.
+    perform 0300-WRITE-RECONCILIATION-REPORT.
+    stop run.
+
+0100-LOAD-GENERATED-STRANDS.
+    move "N" to WS-EOF-FLAG.
+    open input AUDIT-FILE.
+    read AUDIT-FILE
+        at end set WS-EOF to true
+    end-read.
+    perform 0110-LOAD-ONE-RECORD until WS-EOF.
+    close AUDIT-FILE.
+
+0110-LOAD-ONE-RECORD.
+    if AUDIT-OPTION = 1 or AUDIT-OPTION = 2
+        if WS-GENERATED-COUNT < WS-MAX-GENERATED
+            add 1 to WS-GENERATED-COUNT
+            set WS-GEN-IDX to WS-GENERATED-COUNT
+            if AUDIT-OPTION = 1
+                move AUDIT-STRAND-1 to WS-GENERATED-STRAND(WS-GEN-IDX)
+            else
+                move AUDIT-STRAND-2 to WS-GENERATED-STRAND(WS-GEN-IDX)
+            end-if
+            move AUDIT-TIMESTAMP to WS-GENERATED-TIMESTAMP(WS-GEN-IDX)
+        else
+            add 1 to WS-GENERATED-SKIPPED
+        end-if
+    end-if.
+    read AUDIT-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0200-MARK-VERIFIED-STRANDS.
+    move "N" to WS-EOF-FLAG.
+    open input AUDIT-FILE.
+    read AUDIT-FILE
+        at end set WS-EOF to true
+    end-read.
+    perform 0210-CHECK-ONE-RECORD until WS-EOF.
+    close AUDIT-FILE.
+
+0210-CHECK-ONE-RECORD.
+    if AUDIT-OPTION = 3
+        perform 0220-MATCH-GENERATED-STRAND
+    end-if.
+    read AUDIT-FILE
+        at end set WS-EOF to true
+    end-read.
+
+0220-MATCH-GENERATED-STRAND.
+    set WS-GEN-IDX to 1
+    search WS-GENERATED-ENTRY
+        at end continue
+        when WS-GENERATED-STRAND(WS-GEN-IDX) = AUDIT-STRAND-1
+             and not WS-GENERATED-IS-VERIFIED(WS-GEN-IDX)
+            set WS-GENERATED-IS-VERIFIED(WS-GEN-IDX) to true
+    end-search.
+    set WS-GEN-IDX to 1
+    search WS-GENERATED-ENTRY
+        at end continue
+        when WS-GENERATED-STRAND(WS-GEN-IDX) = AUDIT-STRAND-2
+             and not WS-GENERATED-IS-VERIFIED(WS-GEN-IDX)
+            set WS-GENERATED-IS-VERIFIED(WS-GEN-IDX) to true
+    end-search.
+
+0300-WRITE-RECONCILIATION-REPORT.
+    open output RECONCILE-REPORT-FILE.
+    move spaces to WS-REPORT-LINE.
+    string "STRANDS GENERATED: " WS-GENERATED-COUNT
+        "   SKIPPED (OVER " WS-MAX-GENERATED " LIMIT): "
+        WS-GENERATED-SKIPPED
+        delimited by size into WS-REPORT-LINE.
+    write WS-REPORT-LINE.
+    set WS-GEN-IDX to 1
+    perform 0310-COUNT-VERIFIED until WS-GEN-IDX > WS-GENERATED-COUNT.
+    move spaces to WS-REPORT-LINE.
+    compute WS-UNVERIFIED-COUNT = WS-GENERATED-COUNT - WS-VERIFIED-COUNT.
+    string "STRANDS VERIFIED: " WS-VERIFIED-COUNT
+        "   UNVERIFIED: " WS-UNVERIFIED-COUNT
+        delimited by size into WS-REPORT-LINE.
+    write WS-REPORT-LINE.
+    set WS-GEN-IDX to 1
+    perform 0320-LIST-UNVERIFIED until WS-GEN-IDX > WS-GENERATED-COUNT.
+    close RECONCILE-REPORT-FILE.
+
+0310-COUNT-VERIFIED.
+    if WS-GENERATED-IS-VERIFIED(WS-GEN-IDX)
+        add 1 to WS-VERIFIED-COUNT
+    end-if.
+    set WS-GEN-IDX up by 1.
+
+0320-LIST-UNVERIFIED.
+    if not WS-GENERATED-IS-VERIFIED(WS-GEN-IDX)
+        move spaces to WS-REPORT-LINE
+        string "UNVERIFIED: " WS-GENERATED-TIMESTAMP(WS-GEN-IDX)
+            "  " function trim(WS-GENERATED-STRAND(WS-GEN-IDX))
+            delimited by size into WS-REPORT-LINE
+        write WS-REPORT-LINE
+    end-if.
+    set WS-GEN-IDX up by 1.
