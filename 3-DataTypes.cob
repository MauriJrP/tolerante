@@ -15,10 +15,12 @@ working-storage section.
 01  var3 pic 9(3) value 123.
 01  var4 pic 9(3)v99 value 123.45.
 01  var5 pic 9 value 0.
-       88  var5-88 value 1.
-       88  var5-88 value 0.
+       88  var5-true value 1.
+       88  var5-false value 0.
 01  var6 pic x value "0".
        88  var6-88 value "1" thru "9".
+01  var7 pic 9(5)v99 comp-3 value 123.45.
+01  var8 pic 9(5) comp value 12345.
 
 procedure division.
 *> Display the values and its type
@@ -28,6 +30,8 @@ procedure division.
        display "var4: " var4 " type: float with 2 decimals".
        display "var5: " var5 " type: boolean".
        display "var6: " var6 " type: alphanumeric with 0 thru 9".
+       display "var7: " var7 " type: packed-decimal (comp-3)".
+       display "var8: " var8 " type: binary (comp)".
 stop run.
 
 end program 3-DataTypes.
